@@ -0,0 +1,353 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REPORTE-BALANCE-COMPROBACION.
+      *****************************************************************
+      *  Monthly Trial Balance report off TransactionsFile.
+      *  Groups transactions by AccountID and by AccountTypeID for the
+      *  TransactionYear/TransactionMonth given on the parameter file,
+      *  printing total withdrawals, total deposits and the net
+      *  movement per account and per account type.
+      *
+      *  AccountTypesFile is read only to pick up AccountTypeDescription
+      *  for the type-summary section; grouping itself still uses the
+      *  AccountTypeID that is already present on Accounts.
+      *
+      *  Closed accounts are left off the account table entirely, so
+      *  they do not appear in either the account detail or the account
+      *  type summary. Frozen accounts still carry a balance and are
+      *  included.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AccountTypesFile ASSIGN TO "ACCOUNTTYPES.DAT"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT AccountsFile ASSIGN TO "ACCOUNTS.DAT"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT TransactionsFile ASSIGN TO "TRANSACTIONS.DAT"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT ParameterFile ASSIGN TO "TRIALBAL.PARM"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT TrialBalanceReport ASSIGN TO "TRIALBAL.RPT"
+               ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "Estructura_Contabilidad.cbl".
+
+       FD  ParameterFile.
+       01  TrialBalanceParms.
+           05  TB-Report-Year          PIC 9(4).
+           05  TB-Report-Month         PIC 99.
+
+       FD  TrialBalanceReport.
+       01  TrialBalanceLine            PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-Types                PIC X VALUE "N".
+       01  WS-EOF-Accounts             PIC X VALUE "N".
+       01  WS-EOF-Transactions         PIC X VALUE "N".
+
+       01  WS-Report-Year              PIC 9(4).
+       01  WS-Report-Month             PIC 99.
+       01  WS-Subscript                PIC 9(4).
+       01  WS-Subscript-2              PIC 9(4).
+       01  WS-Found-Switch             PIC X.
+       01  WS-Overflow-Count           PIC 9(9) VALUE 0.
+
+       01  WS-Account-Table.
+           05  WS-Account-Count        PIC 9(4) VALUE 0.
+           05  WS-Account-Entry OCCURS 500 TIMES.
+               10  WS-ACC-ID               PIC 9(5).
+               10  WS-ACC-Number           PIC X(10).
+               10  WS-ACC-Name             PIC X(15).
+               10  WS-ACC-TypeID           PIC 9(5).
+               10  WS-ACC-Tot-Withdrawal   PIC 9(12) VALUE 0.
+               10  WS-ACC-Tot-Deposit      PIC 9(12) VALUE 0.
+
+       01  WS-Type-Table.
+           05  WS-Type-Count           PIC 9(4) VALUE 0.
+           05  WS-Type-Entry OCCURS 100 TIMES.
+               10  WS-TYP-ID               PIC 9(5).
+               10  WS-TYP-Tot-Withdrawal   PIC 9(12) VALUE 0.
+               10  WS-TYP-Tot-Deposit      PIC 9(12) VALUE 0.
+
+       01  WS-TypeMaster-Table.
+           05  WS-TypeMaster-Count     PIC 9(4) VALUE 0.
+           05  WS-TypeMaster-Entry OCCURS 200 TIMES.
+               10  WS-TYM-ID               PIC 9(5).
+               10  WS-TYM-Description      PIC X(15).
+
+       01  WS-Net-Amount               PIC S9(13).
+
+       01  WS-Heading-1.
+           05  FILLER                  PIC X(44)
+                   VALUE "TRIAL BALANCE REPORT - ACCOUNT DETAIL".
+       01  WS-Heading-2.
+           05  FILLER                  PIC X(8) VALUE "PERIOD: ".
+           05  WS-H2-Month             PIC 99.
+           05  FILLER                  PIC X(1) VALUE "/".
+           05  WS-H2-Year              PIC 9(4).
+       01  WS-Heading-3.
+           05  FILLER  PIC X(10) VALUE "ACCOUNT ID".
+           05  FILLER  PIC X(12) VALUE "ACCT NUMBER".
+           05  FILLER  PIC X(17) VALUE "ACCOUNT NAME".
+           05  FILLER  PIC X(16) VALUE "TOT WITHDRAWALS".
+           05  FILLER  PIC X(16) VALUE "TOT DEPOSITS".
+           05  FILLER  PIC X(16) VALUE "NET".
+
+       01  WS-Detail-Line.
+           05  WS-DL-AccountID         PIC ZZZZ9.
+           05  FILLER                  PIC X(5) VALUE SPACES.
+           05  WS-DL-AccountNumber     PIC X(10).
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  WS-DL-AccountName       PIC X(15).
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  WS-DL-Withdrawal        PIC ZZZZZZZZZZZ9.
+           05  FILLER                  PIC X(3) VALUE SPACES.
+           05  WS-DL-Deposit           PIC ZZZZZZZZZZZ9.
+           05  FILLER                  PIC X(3) VALUE SPACES.
+           05  WS-DL-Net               PIC -ZZZZZZZZZZZ9.
+
+       01  WS-Type-Heading.
+           05  FILLER                  PIC X(44)
+                   VALUE "TRIAL BALANCE REPORT - ACCOUNT TYPE SUMMARY".
+
+       01  WS-Type-Line.
+           05  FILLER                  PIC X(11) VALUE "ACCT TYPE: ".
+           05  WS-TL-TypeID            PIC ZZZZ9.
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  WS-TL-TypeDescription   PIC X(15).
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  FILLER                  PIC X(16)
+                   VALUE "TOT WITHDRAWALS".
+           05  WS-TL-Withdrawal        PIC ZZZZZZZZZZZ9.
+           05  FILLER                  PIC X(3) VALUE SPACES.
+           05  FILLER                  PIC X(12) VALUE "TOT DEPOSITS".
+           05  WS-TL-Deposit           PIC ZZZZZZZZZZZ9.
+           05  FILLER                  PIC X(3) VALUE SPACES.
+           05  FILLER                  PIC X(4) VALUE "NET ".
+           05  WS-TL-Net               PIC -ZZZZZZZZZZZ9.
+
+       01  WS-Grand-Total-Line.
+           05  FILLER                  PIC X(14) VALUE "GRAND TOTALS: ".
+           05  FILLER                  PIC X(16)
+                   VALUE "TOT WITHDRAWALS".
+           05  WS-GT-Withdrawal        PIC ZZZZZZZZZZZ9.
+           05  FILLER                  PIC X(3) VALUE SPACES.
+           05  FILLER                  PIC X(12) VALUE "TOT DEPOSITS".
+           05  WS-GT-Deposit           PIC ZZZZZZZZZZZ9.
+           05  FILLER                  PIC X(3) VALUE SPACES.
+           05  FILLER                  PIC X(4) VALUE "NET ".
+           05  WS-GT-Net               PIC -ZZZZZZZZZZZ9.
+
+       01  WS-Grand-Withdrawal         PIC 9(13) VALUE 0.
+       01  WS-Grand-Deposit            PIC 9(13) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-LINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-LOAD-ACCOUNTS
+           PERFORM 3000-PROCESS-TRANSACTIONS
+           PERFORM 4000-PRINT-REPORT
+           PERFORM 9000-TERMINATE
+           MOVE WS-Overflow-Count TO RETURN-CODE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT ParameterFile
+           READ ParameterFile
+               AT END
+                   DISPLAY "TRIALBAL.PARM IS EMPTY - ABORTING"
+                   STOP RUN
+           END-READ
+           MOVE TB-Report-Year TO WS-Report-Year
+           MOVE TB-Report-Month TO WS-Report-Month
+           CLOSE ParameterFile
+           OPEN INPUT AccountTypesFile
+           OPEN INPUT AccountsFile
+           OPEN INPUT TransactionsFile
+           OPEN OUTPUT TrialBalanceReport.
+
+       2000-LOAD-ACCOUNTS.
+           PERFORM UNTIL WS-EOF-Types = "Y"
+               READ AccountTypesFile
+                   AT END
+                       MOVE "Y" TO WS-EOF-Types
+                   NOT AT END
+                       PERFORM 2050-ADD-TYPE-MASTER
+               END-READ
+           END-PERFORM.
+           PERFORM UNTIL WS-EOF-Accounts = "Y"
+               READ AccountsFile
+                   AT END
+                       MOVE "Y" TO WS-EOF-Accounts
+                   NOT AT END
+                       IF AccountStatus NOT = "C"
+                           PERFORM 2100-ADD-ACCOUNT
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       2050-ADD-TYPE-MASTER.
+           IF WS-TypeMaster-Count >= 200
+               ADD 1 TO WS-Overflow-Count
+               DISPLAY "WARNING - TYPE MASTER TABLE FULL, TYPE "
+                   AccountTypeID OF AccountTypes " NOT INCLUDED"
+           ELSE
+               ADD 1 TO WS-TypeMaster-Count
+               MOVE AccountTypeID OF AccountTypes
+                   TO WS-TYM-ID(WS-TypeMaster-Count)
+               MOVE AccountTypeDescription
+                   TO WS-TYM-Description(WS-TypeMaster-Count)
+           END-IF.
+
+       2100-ADD-ACCOUNT.
+           IF WS-Account-Count >= 500
+               ADD 1 TO WS-Overflow-Count
+               DISPLAY "WARNING - ACCOUNT TABLE FULL, ACCOUNT "
+                   AccountID OF Accounts " NOT INCLUDED"
+           ELSE
+               ADD 1 TO WS-Account-Count
+               MOVE AccountID OF Accounts
+                   TO WS-ACC-ID(WS-Account-Count)
+               MOVE AccountNumber  TO WS-ACC-Number(WS-Account-Count)
+               MOVE AccountName    TO WS-ACC-Name(WS-Account-Count)
+               MOVE AccountTypeID OF Accounts
+                   TO WS-ACC-TypeID(WS-Account-Count)
+               MOVE 0 TO WS-ACC-Tot-Withdrawal(WS-Account-Count)
+               MOVE 0 TO WS-ACC-Tot-Deposit(WS-Account-Count)
+               PERFORM 2200-ADD-TYPE-IF-NEW
+           END-IF.
+
+       2200-ADD-TYPE-IF-NEW.
+           MOVE "N" TO WS-Found-Switch
+           PERFORM VARYING WS-Subscript FROM 1 BY 1
+                   UNTIL WS-Subscript > WS-Type-Count
+               IF WS-TYP-ID(WS-Subscript) = AccountTypeID OF Accounts
+                   MOVE "Y" TO WS-Found-Switch
+               END-IF
+           END-PERFORM
+           IF WS-Found-Switch = "N"
+               IF WS-Type-Count >= 100
+                   ADD 1 TO WS-Overflow-Count
+                   DISPLAY "WARNING - TYPE SUMMARY TABLE FULL, TYPE "
+                       AccountTypeID OF Accounts " NOT INCLUDED"
+               ELSE
+                   ADD 1 TO WS-Type-Count
+                   MOVE AccountTypeID OF Accounts
+                       TO WS-TYP-ID(WS-Type-Count)
+                   MOVE 0 TO WS-TYP-Tot-Withdrawal(WS-Type-Count)
+                   MOVE 0 TO WS-TYP-Tot-Deposit(WS-Type-Count)
+               END-IF
+           END-IF.
+
+       3000-PROCESS-TRANSACTIONS.
+           PERFORM UNTIL WS-EOF-Transactions = "Y"
+               READ TransactionsFile
+                   AT END
+                       MOVE "Y" TO WS-EOF-Transactions
+                   NOT AT END
+                       IF TransactionYear = WS-Report-Year
+                           AND TransactionMonth = WS-Report-Month
+                           PERFORM 3100-POST-TRANSACTION
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       3100-POST-TRANSACTION.
+           MOVE "N" TO WS-Found-Switch
+           PERFORM VARYING WS-Subscript FROM 1 BY 1
+                   UNTIL WS-Subscript > WS-Account-Count
+               IF WS-ACC-ID(WS-Subscript) = AccountID OF Transactions
+                   MOVE "Y" TO WS-Found-Switch
+                   ADD WithdrawalAmount
+                       TO WS-ACC-Tot-Withdrawal(WS-Subscript)
+                   ADD DepositAmount
+                       TO WS-ACC-Tot-Deposit(WS-Subscript)
+                   PERFORM 3200-POST-TYPE-TOTALS
+               END-IF
+           END-PERFORM
+           IF WS-Found-Switch = "N"
+               DISPLAY "WARNING - TRANSACTION "
+                   TransactionID " REFERS TO UNKNOWN ACCOUNT "
+                   AccountID OF Transactions
+           END-IF.
+
+       3200-POST-TYPE-TOTALS.
+           MOVE WS-ACC-TypeID(WS-Subscript) TO WS-TL-TypeID
+           PERFORM VARYING WS-Subscript-2 FROM 1 BY 1
+                   UNTIL WS-Subscript-2 > WS-Type-Count
+               IF WS-TYP-ID(WS-Subscript-2) = WS-TL-TypeID
+                   ADD WithdrawalAmount
+                       TO WS-TYP-Tot-Withdrawal(WS-Subscript-2)
+                   ADD DepositAmount
+                       TO WS-TYP-Tot-Deposit(WS-Subscript-2)
+               END-IF
+           END-PERFORM.
+
+       4000-PRINT-REPORT.
+           MOVE WS-Report-Month TO WS-H2-Month
+           MOVE WS-Report-Year TO WS-H2-Year
+           WRITE TrialBalanceLine FROM WS-Heading-1
+           WRITE TrialBalanceLine FROM WS-Heading-2
+           WRITE TrialBalanceLine FROM WS-Heading-3
+           PERFORM VARYING WS-Subscript FROM 1 BY 1
+                   UNTIL WS-Subscript > WS-Account-Count
+               PERFORM 4100-PRINT-ACCOUNT-LINE
+           END-PERFORM
+           WRITE TrialBalanceLine FROM WS-Type-Heading
+           PERFORM VARYING WS-Subscript FROM 1 BY 1
+                   UNTIL WS-Subscript > WS-Type-Count
+               PERFORM 4200-PRINT-TYPE-LINE
+           END-PERFORM
+           PERFORM 4300-PRINT-GRAND-TOTAL.
+
+       4100-PRINT-ACCOUNT-LINE.
+           MOVE WS-ACC-ID(WS-Subscript) TO WS-DL-AccountID
+           MOVE WS-ACC-Number(WS-Subscript) TO WS-DL-AccountNumber
+           MOVE WS-ACC-Name(WS-Subscript) TO WS-DL-AccountName
+           MOVE WS-ACC-Tot-Withdrawal(WS-Subscript) TO WS-DL-Withdrawal
+           MOVE WS-ACC-Tot-Deposit(WS-Subscript) TO WS-DL-Deposit
+           COMPUTE WS-Net-Amount =
+               WS-ACC-Tot-Deposit(WS-Subscript)
+               - WS-ACC-Tot-Withdrawal(WS-Subscript)
+           MOVE WS-Net-Amount TO WS-DL-Net
+           ADD WS-ACC-Tot-Withdrawal(WS-Subscript)
+               TO WS-Grand-Withdrawal
+           ADD WS-ACC-Tot-Deposit(WS-Subscript) TO WS-Grand-Deposit
+           WRITE TrialBalanceLine FROM WS-Detail-Line.
+
+       4200-PRINT-TYPE-LINE.
+           MOVE WS-TYP-ID(WS-Subscript) TO WS-TL-TypeID
+           PERFORM 4210-FIND-TYPE-DESCRIPTION
+           MOVE WS-TYP-Tot-Withdrawal(WS-Subscript) TO WS-TL-Withdrawal
+           MOVE WS-TYP-Tot-Deposit(WS-Subscript) TO WS-TL-Deposit
+           COMPUTE WS-Net-Amount =
+               WS-TYP-Tot-Deposit(WS-Subscript)
+               - WS-TYP-Tot-Withdrawal(WS-Subscript)
+           MOVE WS-Net-Amount TO WS-TL-Net
+           WRITE TrialBalanceLine FROM WS-Type-Line.
+
+       4210-FIND-TYPE-DESCRIPTION.
+           MOVE SPACES TO WS-TL-TypeDescription
+           PERFORM VARYING WS-Subscript-2 FROM 1 BY 1
+                   UNTIL WS-Subscript-2 > WS-TypeMaster-Count
+               IF WS-TYM-ID(WS-Subscript-2) = WS-TL-TypeID
+                   MOVE WS-TYM-Description(WS-Subscript-2)
+                       TO WS-TL-TypeDescription
+               END-IF
+           END-PERFORM.
+
+       4300-PRINT-GRAND-TOTAL.
+           MOVE WS-Grand-Withdrawal TO WS-GT-Withdrawal
+           MOVE WS-Grand-Deposit TO WS-GT-Deposit
+           COMPUTE WS-Net-Amount =
+               WS-Grand-Deposit - WS-Grand-Withdrawal
+           MOVE WS-Net-Amount TO WS-GT-Net
+           WRITE TrialBalanceLine FROM WS-Grand-Total-Line.
+
+       9000-TERMINATE.
+           CLOSE AccountTypesFile
+           CLOSE AccountsFile
+           CLOSE TransactionsFile
+           CLOSE TrialBalanceReport.
