@@ -0,0 +1,184 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REPORTE-JERARQUIA-TIPOS.
+      *****************************************************************
+      *  Chart-of-accounts rollup report.  AccountTypes now forms a
+      *  hierarchy through ParentAccountTypeID (0 = top-level type with
+      *  no parent).  For every account type this prints its own
+      *  balance (the sum of AccountBalance for accounts tagged with
+      *  that exact type) next to its rollup balance (its own balance
+      *  plus every descendant type's rollup balance).
+      *
+      *  Closed accounts are left out of both totals, the same as the
+      *  trial balance report; frozen accounts are still included since
+      *  they carry a live balance.
+      *
+      *  The rollup is computed without recursion: each pass recomputes
+      *  every type's rollup balance from its own balance plus its
+      *  direct children's current rollup balance, and WS-Type-Count
+      *  passes are enough to settle a hierarchy of any shape, since no
+      *  chain of parents can be longer than the number of types.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AccountTypesFile ASSIGN TO "ACCOUNTTYPES.DAT"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT AccountsFile ASSIGN TO "ACCOUNTS.DAT"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT TransactionsFile ASSIGN TO "TRANSACTIONS.DAT"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT RollupReport ASSIGN TO "JERARQUI.RPT"
+               ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "Estructura_Contabilidad.cbl".
+
+       FD  RollupReport.
+       01  RollupLine                  PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-Types                PIC X VALUE "N".
+       01  WS-EOF-Accounts             PIC X VALUE "N".
+       01  WS-Subscript                PIC 9(4).
+       01  WS-Subscript-2              PIC 9(4).
+       01  WS-Pass-Count               PIC 9(4).
+       01  WS-Found-Switch             PIC X.
+       01  WS-Overflow-Count           PIC 9(9) VALUE 0.
+
+       01  WS-Type-Table.
+           05  WS-Type-Count           PIC 9(4) VALUE 0.
+           05  WS-Type-Entry OCCURS 200 TIMES.
+               10  WS-TYP-ID               PIC 9(5).
+               10  WS-TYP-ParentID         PIC 9(5).
+               10  WS-TYP-Description      PIC X(15).
+               10  WS-TYP-Own-Balance      PIC S9(13) VALUE 0.
+               10  WS-TYP-Rollup-Balance   PIC S9(13) VALUE 0.
+
+       01  WS-Heading-1                PIC X(50)
+               VALUE "CHART OF ACCOUNTS ROLLUP REPORT".
+       01  WS-Heading-2.
+           05  FILLER  PIC X(10) VALUE "TYPE ID".
+           05  FILLER  PIC X(11) VALUE "PARENT ID".
+           05  FILLER  PIC X(17) VALUE "DESCRIPTION".
+           05  FILLER  PIC X(16) VALUE "OWN BALANCE".
+           05  FILLER  PIC X(16) VALUE "ROLLUP BALANCE".
+
+       01  WS-Detail-Line.
+           05  WS-DL-TypeID            PIC ZZZZ9.
+           05  FILLER                  PIC X(5) VALUE SPACES.
+           05  WS-DL-ParentID          PIC ZZZZ9.
+           05  FILLER                  PIC X(6) VALUE SPACES.
+           05  WS-DL-Description       PIC X(15).
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  WS-DL-OwnBalance        PIC -ZZZZZZZZZZZ9.
+           05  FILLER                  PIC X(3) VALUE SPACES.
+           05  WS-DL-RollupBalance     PIC -ZZZZZZZZZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-LINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-LOAD-TYPES
+           PERFORM 3000-LOAD-ACCOUNTS
+           PERFORM 4000-COMPUTE-ROLLUP
+           PERFORM 5000-PRINT-REPORT
+           PERFORM 9000-TERMINATE
+           MOVE WS-Overflow-Count TO RETURN-CODE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT AccountTypesFile
+           OPEN INPUT AccountsFile
+           OPEN OUTPUT RollupReport.
+
+       2000-LOAD-TYPES.
+           PERFORM UNTIL WS-EOF-Types = "Y"
+               READ AccountTypesFile
+                   AT END
+                       MOVE "Y" TO WS-EOF-Types
+                   NOT AT END
+                       PERFORM 2100-ADD-ONE-TYPE
+               END-READ
+           END-PERFORM
+           CLOSE AccountTypesFile.
+
+       2100-ADD-ONE-TYPE.
+           IF WS-Type-Count >= 200
+               ADD 1 TO WS-Overflow-Count
+               DISPLAY "WARNING - TYPE TABLE FULL, TYPE "
+                   AccountTypeID OF AccountTypes " NOT INCLUDED"
+           ELSE
+               ADD 1 TO WS-Type-Count
+               MOVE AccountTypeID OF AccountTypes
+                   TO WS-TYP-ID(WS-Type-Count)
+               MOVE ParentAccountTypeID
+                   TO WS-TYP-ParentID(WS-Type-Count)
+               MOVE AccountTypeDescription
+                   TO WS-TYP-Description(WS-Type-Count)
+               MOVE 0 TO WS-TYP-Own-Balance(WS-Type-Count)
+               MOVE 0 TO WS-TYP-Rollup-Balance(WS-Type-Count)
+           END-IF.
+
+       3000-LOAD-ACCOUNTS.
+           PERFORM UNTIL WS-EOF-Accounts = "Y"
+               READ AccountsFile
+                   AT END
+                       MOVE "Y" TO WS-EOF-Accounts
+                   NOT AT END
+                       IF AccountStatus NOT = "C"
+                           PERFORM 3100-ADD-TO-OWN-BALANCE
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE AccountsFile.
+
+       3100-ADD-TO-OWN-BALANCE.
+           PERFORM VARYING WS-Subscript FROM 1 BY 1
+                   UNTIL WS-Subscript > WS-Type-Count
+               IF WS-TYP-ID(WS-Subscript) = AccountTypeID OF Accounts
+                   IF AccountBalance NUMERIC
+                       ADD AccountBalance
+                           TO WS-TYP-Own-Balance(WS-Subscript)
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       4000-COMPUTE-ROLLUP.
+           PERFORM VARYING WS-Pass-Count FROM 1 BY 1
+                   UNTIL WS-Pass-Count > WS-Type-Count
+               PERFORM VARYING WS-Subscript FROM 1 BY 1
+                       UNTIL WS-Subscript > WS-Type-Count
+                   PERFORM 4100-RECOMPUTE-ONE-ROLLUP
+               END-PERFORM
+           END-PERFORM.
+
+       4100-RECOMPUTE-ONE-ROLLUP.
+           MOVE WS-TYP-Own-Balance(WS-Subscript)
+               TO WS-TYP-Rollup-Balance(WS-Subscript)
+           PERFORM VARYING WS-Subscript-2 FROM 1 BY 1
+                   UNTIL WS-Subscript-2 > WS-Type-Count
+               IF WS-TYP-ParentID(WS-Subscript-2) =
+                       WS-TYP-ID(WS-Subscript)
+                   AND WS-Subscript-2 NOT = WS-Subscript
+                   ADD WS-TYP-Rollup-Balance(WS-Subscript-2)
+                       TO WS-TYP-Rollup-Balance(WS-Subscript)
+               END-IF
+           END-PERFORM.
+
+       5000-PRINT-REPORT.
+           WRITE RollupLine FROM WS-Heading-1
+           WRITE RollupLine FROM WS-Heading-2
+           PERFORM VARYING WS-Subscript FROM 1 BY 1
+                   UNTIL WS-Subscript > WS-Type-Count
+               MOVE WS-TYP-ID(WS-Subscript) TO WS-DL-TypeID
+               MOVE WS-TYP-ParentID(WS-Subscript) TO WS-DL-ParentID
+               MOVE WS-TYP-Description(WS-Subscript)
+                   TO WS-DL-Description
+               MOVE WS-TYP-Own-Balance(WS-Subscript) TO WS-DL-OwnBalance
+               MOVE WS-TYP-Rollup-Balance(WS-Subscript)
+                   TO WS-DL-RollupBalance
+               WRITE RollupLine FROM WS-Detail-Line
+           END-PERFORM.
+
+       9000-TERMINATE.
+           CLOSE RollupReport.
