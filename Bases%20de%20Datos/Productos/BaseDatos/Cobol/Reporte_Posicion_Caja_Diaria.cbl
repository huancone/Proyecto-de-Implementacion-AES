@@ -0,0 +1,352 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REPORTE-POSICION-CAJA-DIARIA.
+      *****************************************************************
+      *  Daily cash position report off TransactionsFile.
+      *  For the AccountID/TransactionDay range on the parameter file,
+      *  prints one line per account per transaction date with an
+      *  opening balance, total deposits, total withdrawals and a
+      *  closing balance that carries forward to the next date.
+      *
+      *  Only dates that actually have transaction activity are
+      *  printed - there is no calendar routine in this codebase to
+      *  synthesize empty calendar days, and no stored AccountBalance
+      *  yet (see the posting subsystem) to seed a true opening
+      *  balance, so the opening balance for the first printed date is
+      *  derived as the net of every transaction dated earlier than the
+      *  requested range.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AccountTypesFile ASSIGN TO "ACCOUNTTYPES.DAT"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT AccountsFile ASSIGN TO "ACCOUNTS.DAT"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT TransactionsFile ASSIGN TO "TRANSACTIONS.DAT"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT ParameterFile ASSIGN TO "CAJADIAR.PARM"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT CashPositionReport ASSIGN TO "CAJADIAR.RPT"
+               ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "Estructura_Contabilidad.cbl".
+
+       FD  ParameterFile.
+       01  CashPositionParms.
+           05  CP-Start-Year           PIC 9(4).
+           05  CP-Start-Month          PIC 99.
+           05  CP-Start-Day            PIC 99.
+           05  CP-End-Year             PIC 9(4).
+           05  CP-End-Month            PIC 99.
+           05  CP-End-Day              PIC 99.
+
+       FD  CashPositionReport.
+       01  CashPositionLine            PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-Accounts             PIC X VALUE "N".
+       01  WS-EOF-Transactions         PIC X VALUE "N".
+       01  WS-Subscript                PIC 9(4).
+       01  WS-Subscript-2              PIC 9(4).
+       01  WS-Found-Subscript          PIC 9(4).
+       01  WS-Found-Switch             PIC X.
+       01  WS-Acct-Found-Switch        PIC X.
+
+       01  WS-Start-DateNum            PIC 9(8).
+       01  WS-End-DateNum              PIC 9(8).
+       01  WS-Txn-DateNum              PIC 9(8).
+
+       01  WS-Account-Table.
+           05  WS-Account-Count        PIC 9(4) VALUE 0.
+           05  WS-Account-Entry OCCURS 500 TIMES.
+               10  WS-ACC-ID               PIC 9(5).
+               10  WS-ACC-Number           PIC X(10).
+               10  WS-ACC-Name             PIC X(15).
+               10  WS-ACC-Opening-Balance  PIC S9(13) VALUE 0.
+
+       01  WS-Daily-Table.
+           05  WS-Daily-Count          PIC 9(5) VALUE 0.
+           05  WS-Daily-Entry OCCURS 2000 TIMES.
+               10  WS-DLY-AccountID        PIC 9(5).
+               10  WS-DLY-DateNum          PIC 9(8).
+               10  WS-DLY-Tot-Withdrawal   PIC 9(12) VALUE 0.
+               10  WS-DLY-Tot-Deposit      PIC 9(12) VALUE 0.
+
+       01  WS-Swap-Entry.
+           05  WS-Swap-AccountID       PIC 9(5).
+           05  WS-Swap-DateNum         PIC 9(8).
+           05  WS-Swap-Tot-Withdrawal  PIC 9(12).
+           05  WS-Swap-Tot-Deposit     PIC 9(12).
+
+       01  WS-Current-AccountID        PIC 9(5) VALUE 0.
+       01  WS-Running-Balance          PIC S9(13) VALUE 0.
+       01  WS-Net-Amount               PIC S9(13).
+       01  WS-Daily-Overflow-Count     PIC 9(9) VALUE 0.
+       01  WS-Account-Overflow-Count   PIC 9(9) VALUE 0.
+
+       01  WS-Heading-1                PIC X(50)
+               VALUE "DAILY CASH POSITION REPORT".
+
+       01  WS-Account-Heading.
+           05  FILLER                  PIC X(11) VALUE "ACCOUNT ID ".
+           05  WS-AH-AccountID         PIC ZZZZ9.
+           05  FILLER                  PIC X(3) VALUE SPACES.
+           05  WS-AH-AccountNumber     PIC X(10).
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  WS-AH-AccountName       PIC X(15).
+
+       01  WS-Capacity-Reject-Line.
+           05  FILLER                  PIC X(32)
+                   VALUE "DAILY POSITION TABLE FULL - TXN ".
+           05  WS-CR-TransactionID     PIC Z(9)9.
+           05  FILLER                  PIC X(17) VALUE " NOT INCLUDED".
+
+       01  WS-Detail-Line.
+           05  WS-DL-Year              PIC 9(4).
+           05  FILLER                  PIC X(1) VALUE "-".
+           05  WS-DL-Month             PIC 99.
+           05  FILLER                  PIC X(1) VALUE "-".
+           05  WS-DL-Day               PIC 99.
+           05  FILLER                  PIC X(3) VALUE SPACES.
+           05  FILLER                  PIC X(8) VALUE "OPENING ".
+           05  WS-DL-Opening           PIC -ZZZZZZZZZZZ9.
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  FILLER                  PIC X(9) VALUE "DEPOSITS ".
+           05  WS-DL-Deposit           PIC ZZZZZZZZZZZ9.
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  FILLER                  PIC X(13)
+                   VALUE "WITHDRAWALS  ".
+           05  WS-DL-Withdrawal        PIC ZZZZZZZZZZZ9.
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  FILLER                  PIC X(8) VALUE "CLOSING ".
+           05  WS-DL-Closing           PIC -ZZZZZZZZZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-LINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-LOAD-ACCOUNTS
+           PERFORM 3000-COMPUTE-OPENING-BALANCES
+           PERFORM 4000-BUILD-DAILY-TOTALS
+           PERFORM 5000-SORT-DAILY-TABLE
+           PERFORM 6000-PRINT-REPORT
+           PERFORM 9000-TERMINATE
+           COMPUTE RETURN-CODE =
+               WS-Daily-Overflow-Count + WS-Account-Overflow-Count
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT ParameterFile
+           READ ParameterFile
+               AT END
+                   DISPLAY "CAJADIAR.PARM IS EMPTY - ABORTING"
+                   STOP RUN
+           END-READ
+           COMPUTE WS-Start-DateNum =
+               CP-Start-Year * 10000 + CP-Start-Month * 100
+               + CP-Start-Day
+           COMPUTE WS-End-DateNum =
+               CP-End-Year * 10000 + CP-End-Month * 100
+               + CP-End-Day
+           CLOSE ParameterFile
+           OPEN INPUT AccountsFile
+           OPEN OUTPUT CashPositionReport.
+
+       2000-LOAD-ACCOUNTS.
+           PERFORM UNTIL WS-EOF-Accounts = "Y"
+               READ AccountsFile
+                   AT END
+                       MOVE "Y" TO WS-EOF-Accounts
+                   NOT AT END
+                       PERFORM 2100-ADD-ONE-ACCOUNT
+               END-READ
+           END-PERFORM
+           CLOSE AccountsFile.
+
+       2100-ADD-ONE-ACCOUNT.
+           IF WS-Account-Count >= 500
+               ADD 1 TO WS-Account-Overflow-Count
+               DISPLAY "WARNING - ACCOUNT TABLE FULL, ACCOUNT "
+                   AccountID OF Accounts " NOT INCLUDED"
+           ELSE
+               ADD 1 TO WS-Account-Count
+               MOVE AccountID OF Accounts
+                   TO WS-ACC-ID(WS-Account-Count)
+               MOVE AccountNumber
+                   TO WS-ACC-Number(WS-Account-Count)
+               MOVE AccountName
+                   TO WS-ACC-Name(WS-Account-Count)
+           END-IF.
+
+       3000-COMPUTE-OPENING-BALANCES.
+           OPEN INPUT TransactionsFile
+           PERFORM UNTIL WS-EOF-Transactions = "Y"
+               READ TransactionsFile
+                   AT END
+                       MOVE "Y" TO WS-EOF-Transactions
+                   NOT AT END
+                       COMPUTE WS-Txn-DateNum =
+                           TransactionYear * 10000
+                           + TransactionMonth * 100 + TransactionDay
+                       IF WS-Txn-DateNum < WS-Start-DateNum
+                           PERFORM 3100-ADD-TO-OPENING-BALANCE
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE TransactionsFile
+           MOVE "N" TO WS-EOF-Transactions.
+
+       3100-ADD-TO-OPENING-BALANCE.
+           PERFORM VARYING WS-Subscript FROM 1 BY 1
+                   UNTIL WS-Subscript > WS-Account-Count
+               IF WS-ACC-ID(WS-Subscript) = AccountID OF Transactions
+                   COMPUTE WS-ACC-Opening-Balance(WS-Subscript) =
+                       WS-ACC-Opening-Balance(WS-Subscript)
+                       + DepositAmount - WithdrawalAmount
+               END-IF
+           END-PERFORM.
+
+       4000-BUILD-DAILY-TOTALS.
+           OPEN INPUT TransactionsFile
+           PERFORM UNTIL WS-EOF-Transactions = "Y"
+               READ TransactionsFile
+                   AT END
+                       MOVE "Y" TO WS-EOF-Transactions
+                   NOT AT END
+                       COMPUTE WS-Txn-DateNum =
+                           TransactionYear * 10000
+                           + TransactionMonth * 100 + TransactionDay
+                       IF WS-Txn-DateNum >= WS-Start-DateNum
+                           AND WS-Txn-DateNum <= WS-End-DateNum
+                           PERFORM 4100-ADD-TO-DAILY-TOTAL
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE TransactionsFile.
+
+       4100-ADD-TO-DAILY-TOTAL.
+           MOVE "N" TO WS-Acct-Found-Switch
+           PERFORM VARYING WS-Subscript-2 FROM 1 BY 1
+                   UNTIL WS-Subscript-2 > WS-Account-Count
+                   OR WS-Acct-Found-Switch = "Y"
+               IF WS-ACC-ID(WS-Subscript-2) = AccountID OF Transactions
+                   MOVE "Y" TO WS-Acct-Found-Switch
+               END-IF
+           END-PERFORM
+           IF WS-Acct-Found-Switch = "N"
+               DISPLAY "WARNING - TRANSACTION "
+                   TransactionID " REFERS TO UNKNOWN ACCOUNT "
+                   AccountID OF Transactions
+           ELSE
+               PERFORM 4150-POST-DAILY-TOTAL
+           END-IF.
+
+       4150-POST-DAILY-TOTAL.
+           MOVE "N" TO WS-Found-Switch
+           PERFORM VARYING WS-Subscript FROM 1 BY 1
+                   UNTIL WS-Subscript > WS-Daily-Count
+                   OR WS-Found-Switch = "Y"
+               IF WS-DLY-AccountID(WS-Subscript) =
+                       AccountID OF Transactions
+                   AND WS-DLY-DateNum(WS-Subscript) = WS-Txn-DateNum
+                   MOVE "Y" TO WS-Found-Switch
+                   MOVE WS-Subscript TO WS-Found-Subscript
+               END-IF
+           END-PERFORM
+           IF WS-Found-Switch = "Y"
+               MOVE WS-Found-Subscript TO WS-Subscript
+           END-IF
+           IF WS-Found-Switch = "N"
+               IF WS-Daily-Count >= 2000
+                   ADD 1 TO WS-Daily-Overflow-Count
+                   MOVE TransactionID TO WS-CR-TransactionID
+                   WRITE CashPositionLine FROM WS-Capacity-Reject-Line
+               ELSE
+                   ADD 1 TO WS-Daily-Count
+                   MOVE AccountID OF Transactions
+                       TO WS-DLY-AccountID(WS-Daily-Count)
+                   MOVE WS-Txn-DateNum TO WS-DLY-DateNum(WS-Daily-Count)
+                   MOVE 0 TO WS-DLY-Tot-Withdrawal(WS-Daily-Count)
+                   MOVE 0 TO WS-DLY-Tot-Deposit(WS-Daily-Count)
+                   MOVE WS-Daily-Count TO WS-Subscript
+                   ADD WithdrawalAmount
+                       TO WS-DLY-Tot-Withdrawal(WS-Subscript)
+                   ADD DepositAmount TO WS-DLY-Tot-Deposit(WS-Subscript)
+               END-IF
+           ELSE
+               ADD WithdrawalAmount
+                   TO WS-DLY-Tot-Withdrawal(WS-Subscript)
+               ADD DepositAmount TO WS-DLY-Tot-Deposit(WS-Subscript)
+           END-IF.
+
+       5000-SORT-DAILY-TABLE.
+           PERFORM VARYING WS-Subscript FROM 1 BY 1
+                   UNTIL WS-Subscript >= WS-Daily-Count
+               PERFORM VARYING WS-Subscript-2 FROM 1 BY 1
+                       UNTIL WS-Subscript-2 >
+                           WS-Daily-Count - WS-Subscript
+                   PERFORM 5100-SWAP-IF-OUT-OF-ORDER
+               END-PERFORM
+           END-PERFORM.
+
+       5100-SWAP-IF-OUT-OF-ORDER.
+           IF WS-DLY-AccountID(WS-Subscript-2) >
+                   WS-DLY-AccountID(WS-Subscript-2 + 1)
+               OR (WS-DLY-AccountID(WS-Subscript-2) =
+                       WS-DLY-AccountID(WS-Subscript-2 + 1)
+                   AND WS-DLY-DateNum(WS-Subscript-2) >
+                       WS-DLY-DateNum(WS-Subscript-2 + 1))
+               MOVE WS-Daily-Entry(WS-Subscript-2) TO WS-Swap-Entry
+               MOVE WS-Daily-Entry(WS-Subscript-2 + 1)
+                   TO WS-Daily-Entry(WS-Subscript-2)
+               MOVE WS-Swap-Entry TO WS-Daily-Entry(WS-Subscript-2 + 1)
+           END-IF.
+
+       6000-PRINT-REPORT.
+           WRITE CashPositionLine FROM WS-Heading-1
+           PERFORM VARYING WS-Subscript FROM 1 BY 1
+                   UNTIL WS-Subscript > WS-Daily-Count
+               IF WS-DLY-AccountID(WS-Subscript) NOT =
+                       WS-Current-AccountID
+                   PERFORM 6100-START-NEW-ACCOUNT
+               END-IF
+               PERFORM 6200-PRINT-DAILY-LINE
+           END-PERFORM.
+
+       6100-START-NEW-ACCOUNT.
+           MOVE WS-DLY-AccountID(WS-Subscript) TO WS-Current-AccountID
+           MOVE "N" TO WS-Found-Switch
+           PERFORM VARYING WS-Subscript-2 FROM 1 BY 1
+                   UNTIL WS-Subscript-2 > WS-Account-Count
+               IF WS-ACC-ID(WS-Subscript-2) = WS-Current-AccountID
+                   MOVE "Y" TO WS-Found-Switch
+                   MOVE WS-ACC-ID(WS-Subscript-2) TO WS-AH-AccountID
+                   MOVE WS-ACC-Number(WS-Subscript-2)
+                       TO WS-AH-AccountNumber
+                   MOVE WS-ACC-Name(WS-Subscript-2) TO WS-AH-AccountName
+                   MOVE WS-ACC-Opening-Balance(WS-Subscript-2)
+                       TO WS-Running-Balance
+               END-IF
+           END-PERFORM
+           WRITE CashPositionLine FROM WS-Account-Heading.
+
+       6200-PRINT-DAILY-LINE.
+           DIVIDE WS-DLY-DateNum(WS-Subscript) BY 10000
+               GIVING WS-DL-Year
+           COMPUTE WS-DL-Month =
+               FUNCTION MOD(WS-DLY-DateNum(WS-Subscript) / 100, 100)
+           COMPUTE WS-DL-Day =
+               FUNCTION MOD(WS-DLY-DateNum(WS-Subscript), 100)
+           MOVE WS-Running-Balance TO WS-DL-Opening
+           MOVE WS-DLY-Tot-Deposit(WS-Subscript) TO WS-DL-Deposit
+           MOVE WS-DLY-Tot-Withdrawal(WS-Subscript) TO WS-DL-Withdrawal
+           COMPUTE WS-Running-Balance =
+               WS-Running-Balance
+               + WS-DLY-Tot-Deposit(WS-Subscript)
+               - WS-DLY-Tot-Withdrawal(WS-Subscript)
+           MOVE WS-Running-Balance TO WS-DL-Closing
+           WRITE CashPositionLine FROM WS-Detail-Line.
+
+       9000-TERMINATE.
+           CLOSE CashPositionReport.
