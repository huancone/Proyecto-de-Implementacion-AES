@@ -0,0 +1,420 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONTABILIZACION-TRANSACCIONES.
+      *****************************************************************
+      *  General ledger posting.  Reads TransactionsFile and, for each
+      *  transaction, writes a matching debit/credit pair to
+      *  JournalEntriesFile and updates the running AccountBalance on
+      *  AccountsFile.  A deposit credits the account (increases the
+      *  balance); a withdrawal debits it (decreases the balance).
+      *
+      *  AccountsFile is LINE SEQUENTIAL, so there is no random update -
+      *  the whole file is loaded into a table, the table is updated in
+      *  memory as transactions are posted, and the file is rewritten
+      *  from the table once posting is complete.
+      *
+      *  Run Validacion_Integridad_Cuentas before this job; it is not
+      *  repeated here.
+      *
+      *  Transactions against an account that is not Active (Closed or
+      *  Frozen) are rejected and reported rather than posted.
+      *
+      *  Checkpoint/restart: every WS-Checkpoint-Interval postings (and
+      *  once more at end of run) the updated AccountsFile is rewritten
+      *  and the highest TransactionID posted so far is written to
+      *  POSTEO.CKP.  On the next run, any TransactionID at or below the
+      *  checkpoint is skipped, since its effect on AccountBalance is
+      *  already reflected in AccountsFile - this assumes TransactionID
+      *  is assigned in the same order TransactionsFile is read, which
+      *  holds for this transaction log.
+      *
+      *  JournalEntriesFile is only ever trustworthy up to the last
+      *  checkpoint's EntryID - anything written after that point was
+      *  for a TransactionID that will be reposted (and re-journaled
+      *  under a new EntryID) on restart, so before JournalEntriesFile
+      *  is opened for this run, any entry past the checkpoint is
+      *  trimmed off.  Without this, restarting after an abend between
+      *  checkpoints duplicates every entry written since the last one.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AccountTypesFile ASSIGN TO "ACCOUNTTYPES.DAT"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT AccountsFile ASSIGN TO "ACCOUNTS.DAT"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT TransactionsFile ASSIGN TO "TRANSACTIONS.DAT"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT JournalEntriesFile ASSIGN TO "JOURNAL.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-Journal-Status.
+           SELECT PostingReport ASSIGN TO "POSTEO.RPT"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT CheckpointFile ASSIGN TO "POSTEO.CKP"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-Checkpoint-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "Estructura_Contabilidad.cbl".
+
+       FD  JournalEntriesFile.
+       01  JournalEntries.
+           02  JE-EntryID              PIC 9(10).
+           02  JE-TransactionID        PIC 9(10).
+           02  JE-AccountID            PIC 9(5).
+           02  JE-EntryYear            PIC 9(4).
+           02  JE-EntryMonth           PIC 99.
+           02  JE-EntryDay             PIC 99.
+           02  JE-DebitAmount          PIC 9(12).
+           02  JE-CreditAmount         PIC 9(12).
+           02  JE-BalanceAfter         PIC S9(13)
+                   SIGN IS TRAILING SEPARATE CHARACTER.
+
+       FD  PostingReport.
+       01  PostingLine                 PIC X(100).
+
+       FD  CheckpointFile.
+       01  CheckpointRecord.
+           02  CK-Last-TransactionID   PIC 9(10).
+           02  CK-Last-EntryID         PIC 9(10).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-Accounts             PIC X VALUE "N".
+       01  WS-EOF-Transactions         PIC X VALUE "N".
+       01  WS-Subscript                PIC 9(4).
+       01  WS-Found-Switch             PIC X.
+       01  WS-Next-Entry-ID            PIC 9(10) VALUE 0.
+       01  WS-Posted-Count             PIC 9(9) VALUE 0.
+       01  WS-Rejected-Count           PIC 9(9) VALUE 0.
+       01  WS-Skipped-Count            PIC 9(9) VALUE 0.
+       01  WS-Table-Overflow-Switch    PIC X VALUE "N".
+
+       01  WS-Checkpoint-Status        PIC X(2).
+       01  WS-Checkpoint-Exists        PIC X VALUE "N".
+       01  WS-Last-Checkpoint-ID       PIC 9(10) VALUE 0.
+       01  WS-Last-Posted-ID           PIC 9(10) VALUE 0.
+       01  WS-Checkpoint-Interval      PIC 9(4) VALUE 50.
+       01  WS-Since-Checkpoint         PIC 9(4) VALUE 0.
+
+       01  WS-Journal-Status           PIC X(2).
+       01  WS-EOF-Journal              PIC X VALUE "N".
+       01  WS-Journal-Overflow-Switch  PIC X VALUE "N".
+
+       01  WS-Journal-Table.
+           05  WS-Journal-Count        PIC 9(4) VALUE 0.
+           05  WS-JNL-Entry OCCURS 5000 TIMES.
+               10  WS-JNL-EntryID          PIC 9(10).
+               10  WS-JNL-TransactionID    PIC 9(10).
+               10  WS-JNL-AccountID        PIC 9(5).
+               10  WS-JNL-EntryYear        PIC 9(4).
+               10  WS-JNL-EntryMonth       PIC 99.
+               10  WS-JNL-EntryDay         PIC 99.
+               10  WS-JNL-DebitAmount      PIC 9(12).
+               10  WS-JNL-CreditAmount     PIC 9(12).
+               10  WS-JNL-BalanceAfter     PIC S9(13)
+                       SIGN IS TRAILING SEPARATE CHARACTER.
+
+       01  WS-Account-Table.
+           05  WS-Account-Count        PIC 9(4) VALUE 0.
+           05  WS-Account-Entry OCCURS 500 TIMES.
+               10  WS-ACC-ID               PIC 9(5).
+               10  WS-ACC-Number           PIC X(10).
+               10  WS-ACC-Name             PIC X(15).
+               10  WS-ACC-TypeID           PIC 9(5).
+               10  WS-ACC-Balance          PIC S9(13).
+               10  WS-ACC-Status           PIC X(1).
+
+       01  WS-Heading-Line             PIC X(60)
+               VALUE "GENERAL LEDGER POSTING RUN".
+
+       01  WS-Detail-Line.
+           05  FILLER                  PIC X(13) VALUE "TRANSACTION  ".
+           05  WS-DL-TransactionID     PIC Z(9)9.
+           05  FILLER                  PIC X(3) VALUE SPACES.
+           05  FILLER                  PIC X(11) VALUE "ACCOUNT ID ".
+           05  WS-DL-AccountID         PIC ZZZZ9.
+           05  FILLER                  PIC X(3) VALUE SPACES.
+           05  FILLER                  PIC X(8) VALUE "DEBIT   ".
+           05  WS-DL-Debit             PIC ZZZZZZZZZZZ9.
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  FILLER                  PIC X(8) VALUE "CREDIT  ".
+           05  WS-DL-Credit            PIC ZZZZZZZZZZZ9.
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  FILLER                  PIC X(9) VALUE "BALANCE  ".
+           05  WS-DL-Balance           PIC -ZZZZZZZZZZZ9.
+
+       01  WS-Reject-Line.
+           05  FILLER                  PIC X(13) VALUE "TRANSACTION  ".
+           05  WS-RL-TransactionID     PIC Z(9)9.
+           05  FILLER                  PIC X(3) VALUE SPACES.
+           05  WS-RL-Reason            PIC X(40).
+
+       01  WS-Summary-Line.
+           05  FILLER                  PIC X(17)
+                   VALUE "ENTRIES POSTED: ".
+           05  WS-SL-Posted            PIC ZZZZZZZZ9.
+           05  FILLER                  PIC X(5) VALUE SPACES.
+           05  FILLER                  PIC X(19)
+                   VALUE "ENTRIES REJECTED: ".
+           05  WS-SL-Rejected          PIC ZZZZZZZZ9.
+           05  FILLER                  PIC X(5) VALUE SPACES.
+           05  FILLER                  PIC X(20)
+                   VALUE "ALREADY POSTED SKIP:".
+           05  WS-SL-Skipped           PIC ZZZZZZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-LINE.
+           PERFORM 1050-READ-CHECKPOINT
+           IF WS-Checkpoint-Exists = "Y"
+               PERFORM 1060-TRIM-JOURNAL-TO-CHECKPOINT
+               IF WS-Journal-Overflow-Switch = "Y"
+                   DISPLAY "JOURNAL.DAT EXCEEDS 5000 ROWS PAST THE "
+                       "LAST CHECKPOINT - ABORTING BEFORE ANY REWRITE"
+                   MOVE 99 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+           END-IF
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-LOAD-ACCOUNTS
+           IF WS-Table-Overflow-Switch = "Y"
+               DISPLAY "ACCOUNTSFILE EXCEEDS 500 ROWS - "
+                   "ABORTING BEFORE ANY REWRITE"
+               CLOSE TransactionsFile
+               PERFORM 9000-TERMINATE
+               MOVE 99 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM 3000-POST-TRANSACTIONS
+           PERFORM 4000-REWRITE-ACCOUNTS
+           PERFORM 5000-PRINT-SUMMARY
+           PERFORM 9000-TERMINATE
+           MOVE WS-Rejected-Count TO RETURN-CODE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT AccountsFile
+           OPEN INPUT TransactionsFile
+           IF WS-Checkpoint-Exists = "Y"
+               OPEN EXTEND JournalEntriesFile
+           ELSE
+               OPEN OUTPUT JournalEntriesFile
+           END-IF
+           OPEN OUTPUT PostingReport
+           WRITE PostingLine FROM WS-Heading-Line.
+
+       1050-READ-CHECKPOINT.
+           OPEN INPUT CheckpointFile
+           IF WS-Checkpoint-Status = "00"
+               READ CheckpointFile
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE "Y" TO WS-Checkpoint-Exists
+                       MOVE CK-Last-TransactionID
+                           TO WS-Last-Checkpoint-ID
+                       MOVE CK-Last-EntryID TO WS-Next-Entry-ID
+               END-READ
+               CLOSE CheckpointFile
+           END-IF.
+
+       1060-TRIM-JOURNAL-TO-CHECKPOINT.
+           OPEN INPUT JournalEntriesFile
+           IF WS-Journal-Status = "00"
+               PERFORM UNTIL WS-EOF-Journal = "Y"
+                   READ JournalEntriesFile
+                       AT END
+                           MOVE "Y" TO WS-EOF-Journal
+                       NOT AT END
+                           IF JE-EntryID <= WS-Next-Entry-ID
+                               PERFORM 1070-KEEP-JOURNAL-ENTRY
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE JournalEntriesFile
+               IF WS-Journal-Overflow-Switch NOT = "Y"
+                   PERFORM 1080-REWRITE-JOURNAL
+               END-IF
+           END-IF.
+
+       1070-KEEP-JOURNAL-ENTRY.
+           IF WS-Journal-Count >= 5000
+               MOVE "Y" TO WS-Journal-Overflow-Switch
+           ELSE
+               ADD 1 TO WS-Journal-Count
+               MOVE JE-EntryID TO WS-JNL-EntryID(WS-Journal-Count)
+               MOVE JE-TransactionID
+                   TO WS-JNL-TransactionID(WS-Journal-Count)
+               MOVE JE-AccountID TO WS-JNL-AccountID(WS-Journal-Count)
+               MOVE JE-EntryYear TO WS-JNL-EntryYear(WS-Journal-Count)
+               MOVE JE-EntryMonth TO WS-JNL-EntryMonth(WS-Journal-Count)
+               MOVE JE-EntryDay TO WS-JNL-EntryDay(WS-Journal-Count)
+               MOVE JE-DebitAmount
+                   TO WS-JNL-DebitAmount(WS-Journal-Count)
+               MOVE JE-CreditAmount
+                   TO WS-JNL-CreditAmount(WS-Journal-Count)
+               MOVE JE-BalanceAfter
+                   TO WS-JNL-BalanceAfter(WS-Journal-Count)
+           END-IF.
+
+       1080-REWRITE-JOURNAL.
+           OPEN OUTPUT JournalEntriesFile
+           PERFORM VARYING WS-Subscript FROM 1 BY 1
+                   UNTIL WS-Subscript > WS-Journal-Count
+               MOVE WS-JNL-EntryID(WS-Subscript) TO JE-EntryID
+               MOVE WS-JNL-TransactionID(WS-Subscript)
+                   TO JE-TransactionID
+               MOVE WS-JNL-AccountID(WS-Subscript) TO JE-AccountID
+               MOVE WS-JNL-EntryYear(WS-Subscript) TO JE-EntryYear
+               MOVE WS-JNL-EntryMonth(WS-Subscript) TO JE-EntryMonth
+               MOVE WS-JNL-EntryDay(WS-Subscript) TO JE-EntryDay
+               MOVE WS-JNL-DebitAmount(WS-Subscript) TO JE-DebitAmount
+               MOVE WS-JNL-CreditAmount(WS-Subscript) TO JE-CreditAmount
+               MOVE WS-JNL-BalanceAfter(WS-Subscript) TO JE-BalanceAfter
+               WRITE JournalEntries
+           END-PERFORM
+           CLOSE JournalEntriesFile.
+
+       2000-LOAD-ACCOUNTS.
+           PERFORM UNTIL WS-EOF-Accounts = "Y"
+               READ AccountsFile
+                   AT END
+                       MOVE "Y" TO WS-EOF-Accounts
+                   NOT AT END
+                       PERFORM 2100-ADD-ONE-ACCOUNT
+               END-READ
+           END-PERFORM
+           CLOSE AccountsFile.
+
+       2100-ADD-ONE-ACCOUNT.
+           IF WS-Account-Count >= 500
+               MOVE "Y" TO WS-Table-Overflow-Switch
+           ELSE
+               ADD 1 TO WS-Account-Count
+               MOVE AccountID OF Accounts
+                   TO WS-ACC-ID(WS-Account-Count)
+               MOVE AccountNumber
+                   TO WS-ACC-Number(WS-Account-Count)
+               MOVE AccountName
+                   TO WS-ACC-Name(WS-Account-Count)
+               MOVE AccountTypeID OF Accounts
+                   TO WS-ACC-TypeID(WS-Account-Count)
+               IF AccountBalance NUMERIC
+                   MOVE AccountBalance
+                       TO WS-ACC-Balance(WS-Account-Count)
+               ELSE
+                   MOVE 0 TO WS-ACC-Balance(WS-Account-Count)
+               END-IF
+               MOVE AccountStatus
+                   TO WS-ACC-Status(WS-Account-Count)
+           END-IF.
+
+       3000-POST-TRANSACTIONS.
+           PERFORM UNTIL WS-EOF-Transactions = "Y"
+               READ TransactionsFile
+                   AT END
+                       MOVE "Y" TO WS-EOF-Transactions
+                   NOT AT END
+                       PERFORM 3100-POST-ONE-TRANSACTION
+               END-READ
+           END-PERFORM
+           CLOSE TransactionsFile
+           IF WS-Since-Checkpoint > 0
+               PERFORM 3300-WRITE-CHECKPOINT
+           END-IF.
+
+       3100-POST-ONE-TRANSACTION.
+           IF TransactionID <= WS-Last-Checkpoint-ID
+               ADD 1 TO WS-Skipped-Count
+           ELSE
+               PERFORM 3110-POST-AGAINST-ACCOUNT
+           END-IF.
+
+       3110-POST-AGAINST-ACCOUNT.
+           MOVE "N" TO WS-Found-Switch
+           PERFORM VARYING WS-Subscript FROM 1 BY 1
+                   UNTIL WS-Subscript > WS-Account-Count
+                   OR WS-Found-Switch = "Y"
+               IF WS-ACC-ID(WS-Subscript) = AccountID OF Transactions
+                   MOVE "Y" TO WS-Found-Switch
+                   IF WS-ACC-Status(WS-Subscript) NOT = "A"
+                           AND WS-ACC-Status(WS-Subscript) NOT = SPACE
+                       ADD 1 TO WS-Rejected-Count
+                       MOVE TransactionID TO WS-RL-TransactionID
+                       MOVE "ACCOUNT NOT ACTIVE - POSTING SKIPPED"
+                           TO WS-RL-Reason
+                       WRITE PostingLine FROM WS-Reject-Line
+                   ELSE
+                       PERFORM 3200-WRITE-JOURNAL-ENTRY
+                   END-IF
+               END-IF
+           END-PERFORM
+           IF WS-Found-Switch = "N"
+               ADD 1 TO WS-Rejected-Count
+               MOVE TransactionID TO WS-RL-TransactionID
+               MOVE "REFERS TO UNKNOWN ACCOUNT - SKIPPED"
+                   TO WS-RL-Reason
+               WRITE PostingLine FROM WS-Reject-Line
+           END-IF.
+
+       3200-WRITE-JOURNAL-ENTRY.
+           ADD 1 TO WS-Next-Entry-ID
+           ADD 1 TO WS-Posted-Count
+           COMPUTE WS-ACC-Balance(WS-Subscript) =
+               WS-ACC-Balance(WS-Subscript)
+               + DepositAmount - WithdrawalAmount
+           MOVE WS-Next-Entry-ID TO JE-EntryID
+           MOVE TransactionID TO JE-TransactionID
+           MOVE AccountID OF Transactions TO JE-AccountID
+           MOVE TransactionYear TO JE-EntryYear
+           MOVE TransactionMonth TO JE-EntryMonth
+           MOVE TransactionDay TO JE-EntryDay
+           MOVE WithdrawalAmount TO JE-DebitAmount
+           MOVE DepositAmount TO JE-CreditAmount
+           MOVE WS-ACC-Balance(WS-Subscript) TO JE-BalanceAfter
+           WRITE JournalEntries
+           MOVE TransactionID TO WS-DL-TransactionID
+           MOVE AccountID OF Transactions TO WS-DL-AccountID
+           MOVE WithdrawalAmount TO WS-DL-Debit
+           MOVE DepositAmount TO WS-DL-Credit
+           MOVE WS-ACC-Balance(WS-Subscript) TO WS-DL-Balance
+           WRITE PostingLine FROM WS-Detail-Line
+           MOVE TransactionID TO WS-Last-Posted-ID
+           ADD 1 TO WS-Since-Checkpoint
+           IF WS-Since-Checkpoint >= WS-Checkpoint-Interval
+               PERFORM 3300-WRITE-CHECKPOINT
+           END-IF.
+
+       3300-WRITE-CHECKPOINT.
+           PERFORM 4000-REWRITE-ACCOUNTS
+           MOVE WS-Last-Posted-ID TO WS-Last-Checkpoint-ID
+           MOVE 0 TO WS-Since-Checkpoint
+           OPEN OUTPUT CheckpointFile
+           MOVE WS-Last-Checkpoint-ID TO CK-Last-TransactionID
+           MOVE WS-Next-Entry-ID TO CK-Last-EntryID
+           WRITE CheckpointRecord
+           CLOSE CheckpointFile.
+
+       4000-REWRITE-ACCOUNTS.
+           OPEN OUTPUT AccountsFile
+           PERFORM VARYING WS-Subscript FROM 1 BY 1
+                   UNTIL WS-Subscript > WS-Account-Count
+               MOVE WS-ACC-ID(WS-Subscript) TO AccountID OF Accounts
+               MOVE WS-ACC-Number(WS-Subscript) TO AccountNumber
+               MOVE WS-ACC-Name(WS-Subscript) TO AccountName
+               MOVE WS-ACC-TypeID(WS-Subscript)
+                   TO AccountTypeID OF Accounts
+               MOVE WS-ACC-Balance(WS-Subscript) TO AccountBalance
+               MOVE WS-ACC-Status(WS-Subscript) TO AccountStatus
+               WRITE Accounts
+           END-PERFORM
+           CLOSE AccountsFile.
+
+       5000-PRINT-SUMMARY.
+           MOVE WS-Posted-Count TO WS-SL-Posted
+           MOVE WS-Rejected-Count TO WS-SL-Rejected
+           MOVE WS-Skipped-Count TO WS-SL-Skipped
+           WRITE PostingLine FROM WS-Summary-Line.
+
+       9000-TERMINATE.
+           CLOSE JournalEntriesFile
+           CLOSE PostingReport.
