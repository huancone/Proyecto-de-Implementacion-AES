@@ -0,0 +1,246 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONCILIACION-BANCARIA.
+      *****************************************************************
+      *  Bank statement reconciliation.  Matches an external bank
+      *  statement extract against TransactionsFile by AccountID,
+      *  statement date and amount, and reports items that could not be
+      *  matched on either side:
+      *
+      *      - bank statement items with no matching transaction on our
+      *        books (possible unrecorded bank activity)
+      *      - transactions on our books with no matching bank item
+      *        (possible outstanding/in-transit items)
+      *
+      *  Each transaction can satisfy at most one statement item - once
+      *  matched it is not considered again for a later item.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AccountTypesFile ASSIGN TO "ACCOUNTTYPES.DAT"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT AccountsFile ASSIGN TO "ACCOUNTS.DAT"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT TransactionsFile ASSIGN TO "TRANSACTIONS.DAT"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT BankStatementFile ASSIGN TO "BANKSTMT.DAT"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT ReconciliationReport ASSIGN TO "CONCILIA.RPT"
+               ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "Estructura_Contabilidad.cbl".
+
+       FD  BankStatementFile.
+       01  BankStatementItem.
+           02  BS-AccountID            PIC 9(5).
+           02  BS-Year                 PIC 9(4).
+           02  BS-Month                PIC 99.
+           02  BS-Day                  PIC 99.
+           02  BS-Type                 PIC X(1).
+           02  BS-Amount               PIC 9(12).
+
+       FD  ReconciliationReport.
+       01  ReconciliationLine          PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-Transactions         PIC X VALUE "N".
+       01  WS-EOF-Statement            PIC X VALUE "N".
+       01  WS-Subscript                PIC 9(5).
+       01  WS-Found-Switch             PIC X.
+       01  WS-Bank-DateNum             PIC 9(8).
+
+       01  WS-Matched-Count            PIC 9(9) VALUE 0.
+       01  WS-Bank-Unmatched-Count     PIC 9(9) VALUE 0.
+       01  WS-Book-Unmatched-Count     PIC 9(9) VALUE 0.
+       01  WS-Txn-Overflow-Count       PIC 9(9) VALUE 0.
+
+       01  WS-Txn-Table.
+           05  WS-Txn-Count            PIC 9(5) VALUE 0.
+           05  WS-Txn-Entry OCCURS 2000 TIMES.
+               10  WS-TXN-ID               PIC 9(10).
+               10  WS-TXN-AccountID        PIC 9(5).
+               10  WS-TXN-DateNum          PIC 9(8).
+               10  WS-TXN-Withdrawal       PIC 9(12).
+               10  WS-TXN-Deposit          PIC 9(12).
+               10  WS-TXN-Matched          PIC X VALUE "N".
+
+       01  WS-Heading-Line             PIC X(60)
+               VALUE "BANK STATEMENT RECONCILIATION".
+
+       01  WS-Matched-Line.
+           05  FILLER                  PIC X(9) VALUE "MATCHED  ".
+           05  FILLER                  PIC X(11) VALUE "ACCOUNT ID ".
+           05  WS-ML-AccountID         PIC ZZZZ9.
+           05  FILLER                  PIC X(3) VALUE SPACES.
+           05  FILLER                  PIC X(13) VALUE "TRANSACTION  ".
+           05  WS-ML-TransactionID     PIC Z(9)9.
+           05  FILLER                  PIC X(3) VALUE SPACES.
+           05  FILLER                  PIC X(8) VALUE "AMOUNT  ".
+           05  WS-ML-Amount            PIC ZZZZZZZZZZZ9.
+
+       01  WS-Bank-Unmatched-Line.
+           05  FILLER                  PIC X(27)
+                   VALUE "UNMATCHED BANK ITEM - ACCT ".
+           05  WS-BU-AccountID         PIC ZZZZ9.
+           05  FILLER                  PIC X(3) VALUE SPACES.
+           05  WS-BU-Year              PIC 9(4).
+           05  FILLER                  PIC X(1) VALUE "-".
+           05  WS-BU-Month             PIC 99.
+           05  FILLER                  PIC X(1) VALUE "-".
+           05  WS-BU-Day               PIC 99.
+           05  FILLER                  PIC X(3) VALUE SPACES.
+           05  WS-BU-Type              PIC X(1).
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  WS-BU-Amount            PIC ZZZZZZZZZZZ9.
+
+       01  WS-Book-Unmatched-Line.
+           05  FILLER                  PIC X(26)
+                   VALUE "UNMATCHED TRANSACTION    ".
+           05  WS-KU-TransactionID     PIC Z(9)9.
+           05  FILLER                  PIC X(3) VALUE SPACES.
+           05  FILLER                  PIC X(11) VALUE "ACCOUNT ID ".
+           05  WS-KU-AccountID         PIC ZZZZ9.
+
+       01  WS-Capacity-Reject-Line.
+           05  FILLER                  PIC X(30)
+                   VALUE "TRANSACTION TABLE FULL - TXN ".
+           05  WS-CR-TransactionID     PIC Z(9)9.
+           05  FILLER                  PIC X(31)
+                   VALUE " NOT INCLUDED IN RECONCILIATION".
+
+       01  WS-Summary-Line.
+           05  FILLER                  PIC X(9) VALUE "MATCHED: ".
+           05  WS-SL-Matched           PIC ZZZZZZZZ9.
+           05  FILLER                  PIC X(5) VALUE SPACES.
+           05  FILLER                  PIC X(21)
+                   VALUE "UNMATCHED BANK ITEMS:".
+           05  WS-SL-BankUnmatched     PIC ZZZZZZZZ9.
+           05  FILLER                  PIC X(5) VALUE SPACES.
+           05  FILLER                  PIC X(23)
+                   VALUE "UNMATCHED TRANSACTIONS:".
+           05  WS-SL-BookUnmatched     PIC ZZZZZZZZ9.
+           05  FILLER                  PIC X(5) VALUE SPACES.
+           05  FILLER                  PIC X(23)
+                   VALUE "TABLE CAPACITY SKIPPED:".
+           05  WS-SL-TxnOverflow       PIC ZZZZZZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-LINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-LOAD-TRANSACTIONS
+           PERFORM 3000-PROCESS-STATEMENT
+           PERFORM 4000-REPORT-UNMATCHED-TRANSACTIONS
+           PERFORM 5000-PRINT-SUMMARY
+           PERFORM 9000-TERMINATE
+           MOVE WS-Txn-Overflow-Count TO RETURN-CODE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT TransactionsFile
+           OPEN INPUT BankStatementFile
+           OPEN OUTPUT ReconciliationReport
+           WRITE ReconciliationLine FROM WS-Heading-Line.
+
+       2000-LOAD-TRANSACTIONS.
+           PERFORM UNTIL WS-EOF-Transactions = "Y"
+               READ TransactionsFile
+                   AT END
+                       MOVE "Y" TO WS-EOF-Transactions
+                   NOT AT END
+                       PERFORM 2100-ADD-ONE-TRANSACTION
+               END-READ
+           END-PERFORM
+           CLOSE TransactionsFile.
+
+       2100-ADD-ONE-TRANSACTION.
+           IF WS-Txn-Count >= 2000
+               ADD 1 TO WS-Txn-Overflow-Count
+               MOVE TransactionID TO WS-CR-TransactionID
+               WRITE ReconciliationLine FROM WS-Capacity-Reject-Line
+           ELSE
+               ADD 1 TO WS-Txn-Count
+               MOVE TransactionID TO WS-TXN-ID(WS-Txn-Count)
+               MOVE AccountID OF Transactions
+                   TO WS-TXN-AccountID(WS-Txn-Count)
+               COMPUTE WS-TXN-DateNum(WS-Txn-Count) =
+                   TransactionYear * 10000
+                   + TransactionMonth * 100 + TransactionDay
+               MOVE WithdrawalAmount
+                   TO WS-TXN-Withdrawal(WS-Txn-Count)
+               MOVE DepositAmount
+                   TO WS-TXN-Deposit(WS-Txn-Count)
+               MOVE "N" TO WS-TXN-Matched(WS-Txn-Count)
+           END-IF.
+
+       3000-PROCESS-STATEMENT.
+           PERFORM UNTIL WS-EOF-Statement = "Y"
+               READ BankStatementFile
+                   AT END
+                       MOVE "Y" TO WS-EOF-Statement
+                   NOT AT END
+                       PERFORM 3100-MATCH-ITEM
+               END-READ
+           END-PERFORM
+           CLOSE BankStatementFile.
+
+       3100-MATCH-ITEM.
+           COMPUTE WS-Bank-DateNum =
+               BS-Year * 10000 + BS-Month * 100 + BS-Day
+           MOVE "N" TO WS-Found-Switch
+           PERFORM VARYING WS-Subscript FROM 1 BY 1
+                   UNTIL WS-Subscript > WS-Txn-Count
+                   OR WS-Found-Switch = "Y"
+               IF WS-TXN-Matched(WS-Subscript) = "N"
+                   AND WS-TXN-AccountID(WS-Subscript) = BS-AccountID
+                   AND WS-TXN-DateNum(WS-Subscript) = WS-Bank-DateNum
+                   PERFORM 3200-COMPARE-AMOUNT
+               END-IF
+           END-PERFORM
+           IF WS-Found-Switch = "N"
+               ADD 1 TO WS-Bank-Unmatched-Count
+               MOVE BS-AccountID TO WS-BU-AccountID
+               MOVE BS-Year TO WS-BU-Year
+               MOVE BS-Month TO WS-BU-Month
+               MOVE BS-Day TO WS-BU-Day
+               MOVE BS-Type TO WS-BU-Type
+               MOVE BS-Amount TO WS-BU-Amount
+               WRITE ReconciliationLine FROM WS-Bank-Unmatched-Line
+           END-IF.
+
+       3200-COMPARE-AMOUNT.
+           IF (BS-Type = "D"
+                   AND WS-TXN-Deposit(WS-Subscript) = BS-Amount)
+               OR (BS-Type = "W"
+                   AND WS-TXN-Withdrawal(WS-Subscript) = BS-Amount)
+               MOVE "Y" TO WS-Found-Switch
+               MOVE "Y" TO WS-TXN-Matched(WS-Subscript)
+               ADD 1 TO WS-Matched-Count
+               MOVE BS-AccountID TO WS-ML-AccountID
+               MOVE WS-TXN-ID(WS-Subscript) TO WS-ML-TransactionID
+               MOVE BS-Amount TO WS-ML-Amount
+               WRITE ReconciliationLine FROM WS-Matched-Line
+           END-IF.
+
+       4000-REPORT-UNMATCHED-TRANSACTIONS.
+           PERFORM VARYING WS-Subscript FROM 1 BY 1
+                   UNTIL WS-Subscript > WS-Txn-Count
+               IF WS-TXN-Matched(WS-Subscript) = "N"
+                   ADD 1 TO WS-Book-Unmatched-Count
+                   MOVE WS-TXN-ID(WS-Subscript) TO WS-KU-TransactionID
+                   MOVE WS-TXN-AccountID(WS-Subscript)
+                       TO WS-KU-AccountID
+                   WRITE ReconciliationLine FROM WS-Book-Unmatched-Line
+               END-IF
+           END-PERFORM.
+
+       5000-PRINT-SUMMARY.
+           MOVE WS-Matched-Count TO WS-SL-Matched
+           MOVE WS-Bank-Unmatched-Count TO WS-SL-BankUnmatched
+           MOVE WS-Book-Unmatched-Count TO WS-SL-BookUnmatched
+           MOVE WS-Txn-Overflow-Count TO WS-SL-TxnOverflow
+           WRITE ReconciliationLine FROM WS-Summary-Line.
+
+       9000-TERMINATE.
+           CLOSE ReconciliationReport.
