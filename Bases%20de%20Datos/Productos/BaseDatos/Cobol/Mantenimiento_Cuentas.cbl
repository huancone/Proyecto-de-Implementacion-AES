@@ -0,0 +1,407 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MANTENIMIENTO-CUENTAS.
+      *****************************************************************
+      *  Account master maintenance.  Reads a batch of maintenance
+      *  requests (add / change / deactivate) and applies them to
+      *  AccountsFile.
+      *
+      *  AccountStatus values:
+      *      A  Active  - eligible for posting
+      *      C  Closed  - excluded from the trial balance and from
+      *                   posting
+      *      F  Frozen  - kept on the trial balance but blocked from
+      *                   posting until reactivated
+      *
+      *  MT-Action values:
+      *      A  Add a new account (status defaults to Active unless
+      *         MT-New-Status is given)
+      *      C  Change an existing account's number/name/type; any
+      *         field left blank/zero on the request is left unchanged
+      *      D  Deactivate an existing account - sets AccountStatus to
+      *         MT-New-Status (C or F); defaults to Closed if blank
+      *
+      *  AccountsFile is LINE SEQUENTIAL, so it is loaded into a table,
+      *  updated in memory, and rewritten in full once every request has
+      *  been applied - the same pattern used by the posting job.
+      *
+      *  Every applied request also writes one entry to AuditLogFile
+      *  (AUDITLOG.DAT), carrying the account key, the requesting user
+      *  ID off the request record, a timestamp, and the account's
+      *  before/after snapshot. AuditLogFile is opened EXTEND so each
+      *  run appends to the running trail instead of replacing it.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AccountTypesFile ASSIGN TO "ACCOUNTTYPES.DAT"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT AccountsFile ASSIGN TO "ACCOUNTS.DAT"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT TransactionsFile ASSIGN TO "TRANSACTIONS.DAT"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT MaintenanceRequestFile ASSIGN TO "MAINTACC.DAT"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT MaintenanceReport ASSIGN TO "MAINTACC.RPT"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT AuditLogFile ASSIGN TO "AUDITLOG.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-Audit-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "Estructura_Contabilidad.cbl".
+
+       FD  MaintenanceRequestFile.
+       01  MaintenanceRequest.
+           02  MT-Action               PIC X(1).
+           02  MT-AccountID            PIC 9(5).
+           02  MT-AccountNumber        PIC X(10).
+           02  MT-AccountName          PIC X(15).
+           02  MT-AccountTypeID        PIC 9(5).
+           02  MT-New-Status           PIC X(1).
+           02  MT-UserID               PIC X(8).
+
+       FD  MaintenanceReport.
+       01  MaintenanceLine             PIC X(100).
+
+       FD  AuditLogFile.
+       01  AuditLogEntry.
+           02  AL-Timestamp            PIC X(21).
+           02  AL-RecordType           PIC X(1).
+           02  AL-RecordKey            PIC 9(10).
+           02  AL-Action               PIC X(10).
+           02  AL-UserID               PIC X(8).
+           02  AL-OldValue             PIC X(53).
+           02  AL-NewValue             PIC X(53).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-Accounts             PIC X VALUE "N".
+       01  WS-EOF-Requests             PIC X VALUE "N".
+       01  WS-Subscript                PIC 9(4).
+       01  WS-Found-Subscript          PIC 9(4).
+       01  WS-Found-Switch             PIC X.
+       01  WS-Audit-Status             PIC X(2).
+       01  WS-Applied-Count            PIC 9(9) VALUE 0.
+       01  WS-Rejected-Count           PIC 9(9) VALUE 0.
+       01  WS-Table-Overflow-Switch    PIC X VALUE "N".
+
+       01  WS-Audit-Action             PIC X(10).
+       01  WS-Audit-Old-Number         PIC X(10).
+       01  WS-Audit-Old-Name           PIC X(15).
+       01  WS-Audit-Old-TypeID         PIC 9(5).
+       01  WS-Audit-Old-Status         PIC X(1).
+
+       01  WS-Audit-Format.
+           05  FILLER                  PIC X(4) VALUE "NUM=".
+           05  WAF-Number              PIC X(10).
+           05  FILLER                  PIC X(6) VALUE " NAME=".
+           05  WAF-Name                PIC X(15).
+           05  FILLER                  PIC X(6) VALUE " TYPE=".
+           05  WAF-TypeID              PIC 9(5).
+           05  FILLER                  PIC X(6) VALUE " STAT=".
+           05  WAF-Status              PIC X(1).
+
+       01  WS-Account-Table.
+           05  WS-Account-Count        PIC 9(4) VALUE 0.
+           05  WS-Account-Entry OCCURS 500 TIMES.
+               10  WS-ACC-ID               PIC 9(5).
+               10  WS-ACC-Number           PIC X(10).
+               10  WS-ACC-Name             PIC X(15).
+               10  WS-ACC-TypeID           PIC 9(5).
+               10  WS-ACC-Balance          PIC S9(13).
+               10  WS-ACC-Status           PIC X(1).
+
+       01  WS-Heading-Line             PIC X(60)
+               VALUE "ACCOUNT MASTER MAINTENANCE RUN".
+
+       01  WS-Applied-Line.
+           05  FILLER                  PIC X(9) VALUE "APPLIED  ".
+           05  WS-AL-Action            PIC X(1).
+           05  FILLER                  PIC X(3) VALUE SPACES.
+           05  FILLER                  PIC X(11) VALUE "ACCOUNT ID ".
+           05  WS-AL-AccountID         PIC ZZZZ9.
+           05  FILLER                  PIC X(3) VALUE SPACES.
+           05  FILLER                  PIC X(8) VALUE "STATUS  ".
+           05  WS-AL-Status            PIC X(1).
+
+       01  WS-Reject-Line.
+           05  FILLER                  PIC X(9) VALUE "REJECTED ".
+           05  WS-RL-Action            PIC X(1).
+           05  FILLER                  PIC X(3) VALUE SPACES.
+           05  FILLER                  PIC X(11) VALUE "ACCOUNT ID ".
+           05  WS-RL-AccountID         PIC ZZZZ9.
+           05  FILLER                  PIC X(3) VALUE SPACES.
+           05  WS-RL-Reason            PIC X(40).
+
+       01  WS-Summary-Line.
+           05  FILLER                  PIC X(17)
+                   VALUE "REQUESTS APPLIED:".
+           05  FILLER                  PIC X(1) VALUE SPACE.
+           05  WS-SL-Applied           PIC ZZZZZZZZ9.
+           05  FILLER                  PIC X(5) VALUE SPACES.
+           05  FILLER                  PIC X(18)
+                   VALUE "REQUESTS REJECTED:".
+           05  FILLER                  PIC X(1) VALUE SPACE.
+           05  WS-SL-Rejected          PIC ZZZZZZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-LINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-LOAD-ACCOUNTS
+           IF WS-Table-Overflow-Switch = "Y"
+               DISPLAY "ACCOUNTSFILE EXCEEDS 500 ROWS - "
+                   "ABORTING BEFORE ANY REWRITE"
+               CLOSE MaintenanceRequestFile
+               PERFORM 9000-TERMINATE
+               MOVE 99 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM 3000-APPLY-REQUESTS
+           PERFORM 4000-REWRITE-ACCOUNTS
+           PERFORM 5000-PRINT-SUMMARY
+           PERFORM 9000-TERMINATE
+           MOVE WS-Rejected-Count TO RETURN-CODE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT AccountsFile
+           OPEN INPUT MaintenanceRequestFile
+           OPEN OUTPUT MaintenanceReport
+           PERFORM 1010-OPEN-AUDIT-LOG
+           WRITE MaintenanceLine FROM WS-Heading-Line.
+
+       1010-OPEN-AUDIT-LOG.
+           OPEN INPUT AuditLogFile
+           IF WS-Audit-Status = "00"
+               CLOSE AuditLogFile
+           ELSE
+               OPEN OUTPUT AuditLogFile
+               CLOSE AuditLogFile
+           END-IF
+           OPEN EXTEND AuditLogFile.
+
+       2000-LOAD-ACCOUNTS.
+           PERFORM UNTIL WS-EOF-Accounts = "Y"
+               READ AccountsFile
+                   AT END
+                       MOVE "Y" TO WS-EOF-Accounts
+                   NOT AT END
+                       PERFORM 2100-ADD-ONE-ACCOUNT
+               END-READ
+           END-PERFORM
+           CLOSE AccountsFile.
+
+       2100-ADD-ONE-ACCOUNT.
+           IF WS-Account-Count >= 500
+               MOVE "Y" TO WS-Table-Overflow-Switch
+           ELSE
+               ADD 1 TO WS-Account-Count
+               MOVE AccountID OF Accounts
+                   TO WS-ACC-ID(WS-Account-Count)
+               MOVE AccountNumber
+                   TO WS-ACC-Number(WS-Account-Count)
+               MOVE AccountName
+                   TO WS-ACC-Name(WS-Account-Count)
+               MOVE AccountTypeID OF Accounts
+                   TO WS-ACC-TypeID(WS-Account-Count)
+               IF AccountBalance NUMERIC
+                   MOVE AccountBalance
+                       TO WS-ACC-Balance(WS-Account-Count)
+               ELSE
+                   MOVE 0 TO WS-ACC-Balance(WS-Account-Count)
+               END-IF
+               MOVE AccountStatus
+                   TO WS-ACC-Status(WS-Account-Count)
+           END-IF.
+
+       3000-APPLY-REQUESTS.
+           PERFORM UNTIL WS-EOF-Requests = "Y"
+               READ MaintenanceRequestFile
+                   AT END
+                       MOVE "Y" TO WS-EOF-Requests
+                   NOT AT END
+                       PERFORM 3100-APPLY-ONE-REQUEST
+               END-READ
+           END-PERFORM
+           CLOSE MaintenanceRequestFile.
+
+       3100-APPLY-ONE-REQUEST.
+           EVALUATE MT-Action
+               WHEN "A"
+                   PERFORM 3200-ADD-ACCOUNT
+               WHEN "C"
+                   PERFORM 3300-CHANGE-ACCOUNT
+               WHEN "D"
+                   PERFORM 3400-DEACTIVATE-ACCOUNT
+               WHEN OTHER
+                   ADD 1 TO WS-Rejected-Count
+                   MOVE MT-Action TO WS-RL-Action
+                   MOVE MT-AccountID TO WS-RL-AccountID
+                   MOVE "UNKNOWN ACTION CODE" TO WS-RL-Reason
+                   WRITE MaintenanceLine FROM WS-Reject-Line
+           END-EVALUATE.
+
+       3200-ADD-ACCOUNT.
+           PERFORM 3900-FIND-ACCOUNT
+           IF WS-Found-Switch = "Y"
+               ADD 1 TO WS-Rejected-Count
+               MOVE "A" TO WS-RL-Action
+               MOVE MT-AccountID TO WS-RL-AccountID
+               MOVE "ACCOUNT ALREADY EXISTS" TO WS-RL-Reason
+               WRITE MaintenanceLine FROM WS-Reject-Line
+           ELSE
+               IF WS-Account-Count >= 500
+                   ADD 1 TO WS-Rejected-Count
+                   MOVE "A" TO WS-RL-Action
+                   MOVE MT-AccountID TO WS-RL-AccountID
+                   MOVE "ACCOUNT TABLE FULL" TO WS-RL-Reason
+                   WRITE MaintenanceLine FROM WS-Reject-Line
+               ELSE
+                   PERFORM 3250-APPLY-ADD-ACCOUNT
+               END-IF
+           END-IF.
+
+       3250-APPLY-ADD-ACCOUNT.
+           ADD 1 TO WS-Account-Count
+           ADD 1 TO WS-Applied-Count
+           MOVE MT-AccountID TO WS-ACC-ID(WS-Account-Count)
+           MOVE MT-AccountNumber TO WS-ACC-Number(WS-Account-Count)
+           MOVE MT-AccountName TO WS-ACC-Name(WS-Account-Count)
+           MOVE MT-AccountTypeID TO WS-ACC-TypeID(WS-Account-Count)
+           MOVE 0 TO WS-ACC-Balance(WS-Account-Count)
+           IF MT-New-Status = "C" OR MT-New-Status = "F"
+               MOVE MT-New-Status TO WS-ACC-Status(WS-Account-Count)
+           ELSE
+               MOVE "A" TO WS-ACC-Status(WS-Account-Count)
+           END-IF
+           MOVE "A" TO WS-AL-Action
+           MOVE MT-AccountID TO WS-AL-AccountID
+           MOVE WS-ACC-Status(WS-Account-Count) TO WS-AL-Status
+           WRITE MaintenanceLine FROM WS-Applied-Line
+           MOVE SPACES TO WS-Audit-Old-Number
+           MOVE SPACES TO WS-Audit-Old-Name
+           MOVE 0 TO WS-Audit-Old-TypeID
+           MOVE SPACES TO WS-Audit-Old-Status
+           MOVE WS-Account-Count TO WS-Subscript
+           MOVE "ADD" TO WS-Audit-Action
+           PERFORM 3950-WRITE-AUDIT-ENTRY.
+
+       3300-CHANGE-ACCOUNT.
+           PERFORM 3900-FIND-ACCOUNT
+           IF WS-Found-Switch = "N"
+               ADD 1 TO WS-Rejected-Count
+               MOVE "C" TO WS-RL-Action
+               MOVE MT-AccountID TO WS-RL-AccountID
+               MOVE "ACCOUNT NOT FOUND" TO WS-RL-Reason
+               WRITE MaintenanceLine FROM WS-Reject-Line
+           ELSE
+               ADD 1 TO WS-Applied-Count
+               MOVE WS-ACC-Number(WS-Subscript) TO WS-Audit-Old-Number
+               MOVE WS-ACC-Name(WS-Subscript) TO WS-Audit-Old-Name
+               MOVE WS-ACC-TypeID(WS-Subscript) TO WS-Audit-Old-TypeID
+               MOVE WS-ACC-Status(WS-Subscript) TO WS-Audit-Old-Status
+               IF MT-AccountNumber NOT = SPACES
+                   MOVE MT-AccountNumber TO WS-ACC-Number(WS-Subscript)
+               END-IF
+               IF MT-AccountName NOT = SPACES
+                   MOVE MT-AccountName TO WS-ACC-Name(WS-Subscript)
+               END-IF
+               IF MT-AccountTypeID NOT = 0
+                   MOVE MT-AccountTypeID TO WS-ACC-TypeID(WS-Subscript)
+               END-IF
+               IF MT-New-Status = "A" OR MT-New-Status = "C"
+                       OR MT-New-Status = "F"
+                   MOVE MT-New-Status TO WS-ACC-Status(WS-Subscript)
+               END-IF
+               MOVE "C" TO WS-AL-Action
+               MOVE MT-AccountID TO WS-AL-AccountID
+               MOVE WS-ACC-Status(WS-Subscript) TO WS-AL-Status
+               WRITE MaintenanceLine FROM WS-Applied-Line
+               MOVE "CHANGE" TO WS-Audit-Action
+               PERFORM 3950-WRITE-AUDIT-ENTRY
+           END-IF.
+
+       3400-DEACTIVATE-ACCOUNT.
+           PERFORM 3900-FIND-ACCOUNT
+           IF WS-Found-Switch = "N"
+               ADD 1 TO WS-Rejected-Count
+               MOVE "D" TO WS-RL-Action
+               MOVE MT-AccountID TO WS-RL-AccountID
+               MOVE "ACCOUNT NOT FOUND" TO WS-RL-Reason
+               WRITE MaintenanceLine FROM WS-Reject-Line
+           ELSE
+               ADD 1 TO WS-Applied-Count
+               MOVE WS-ACC-Number(WS-Subscript) TO WS-Audit-Old-Number
+               MOVE WS-ACC-Name(WS-Subscript) TO WS-Audit-Old-Name
+               MOVE WS-ACC-TypeID(WS-Subscript) TO WS-Audit-Old-TypeID
+               MOVE WS-ACC-Status(WS-Subscript) TO WS-Audit-Old-Status
+               IF MT-New-Status = "F"
+                   MOVE "F" TO WS-ACC-Status(WS-Subscript)
+               ELSE
+                   MOVE "C" TO WS-ACC-Status(WS-Subscript)
+               END-IF
+               MOVE "D" TO WS-AL-Action
+               MOVE MT-AccountID TO WS-AL-AccountID
+               MOVE WS-ACC-Status(WS-Subscript) TO WS-AL-Status
+               WRITE MaintenanceLine FROM WS-Applied-Line
+               MOVE "DEACTIVATE" TO WS-Audit-Action
+               PERFORM 3950-WRITE-AUDIT-ENTRY
+           END-IF.
+
+       3900-FIND-ACCOUNT.
+           MOVE "N" TO WS-Found-Switch
+           PERFORM VARYING WS-Subscript FROM 1 BY 1
+                   UNTIL WS-Subscript > WS-Account-Count
+                   OR WS-Found-Switch = "Y"
+               IF WS-ACC-ID(WS-Subscript) = MT-AccountID
+                   MOVE "Y" TO WS-Found-Switch
+                   MOVE WS-Subscript TO WS-Found-Subscript
+               END-IF
+           END-PERFORM
+           IF WS-Found-Switch = "Y"
+               MOVE WS-Found-Subscript TO WS-Subscript
+           ELSE
+               MOVE WS-Account-Count TO WS-Subscript
+           END-IF.
+
+       3950-WRITE-AUDIT-ENTRY.
+           MOVE WS-Audit-Old-Number TO WAF-Number
+           MOVE WS-Audit-Old-Name TO WAF-Name
+           MOVE WS-Audit-Old-TypeID TO WAF-TypeID
+           MOVE WS-Audit-Old-Status TO WAF-Status
+           MOVE WS-Audit-Format TO AL-OldValue
+           MOVE WS-ACC-Number(WS-Subscript) TO WAF-Number
+           MOVE WS-ACC-Name(WS-Subscript) TO WAF-Name
+           MOVE WS-ACC-TypeID(WS-Subscript) TO WAF-TypeID
+           MOVE WS-ACC-Status(WS-Subscript) TO WAF-Status
+           MOVE WS-Audit-Format TO AL-NewValue
+           MOVE FUNCTION CURRENT-DATE TO AL-Timestamp
+           MOVE "A" TO AL-RecordType
+           MOVE WS-ACC-ID(WS-Subscript) TO AL-RecordKey
+           MOVE WS-Audit-Action TO AL-Action
+           MOVE MT-UserID TO AL-UserID
+           WRITE AuditLogEntry.
+
+       4000-REWRITE-ACCOUNTS.
+           OPEN OUTPUT AccountsFile
+           PERFORM VARYING WS-Subscript FROM 1 BY 1
+                   UNTIL WS-Subscript > WS-Account-Count
+               MOVE WS-ACC-ID(WS-Subscript) TO AccountID OF Accounts
+               MOVE WS-ACC-Number(WS-Subscript) TO AccountNumber
+               MOVE WS-ACC-Name(WS-Subscript) TO AccountName
+               MOVE WS-ACC-TypeID(WS-Subscript)
+                   TO AccountTypeID OF Accounts
+               MOVE WS-ACC-Balance(WS-Subscript) TO AccountBalance
+               MOVE WS-ACC-Status(WS-Subscript) TO AccountStatus
+               WRITE Accounts
+           END-PERFORM
+           CLOSE AccountsFile.
+
+       5000-PRINT-SUMMARY.
+           MOVE WS-Applied-Count TO WS-SL-Applied
+           MOVE WS-Rejected-Count TO WS-SL-Rejected
+           WRITE MaintenanceLine FROM WS-Summary-Line.
+
+       9000-TERMINATE.
+           CLOSE MaintenanceReport
+           CLOSE AuditLogFile.
