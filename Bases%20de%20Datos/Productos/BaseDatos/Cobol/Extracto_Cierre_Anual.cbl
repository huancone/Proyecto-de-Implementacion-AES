@@ -0,0 +1,249 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXTRACTO-CIERRE-ANUAL.
+      *****************************************************************
+      *  Year-end extract for the external tax / consolidation system.
+      *  Takes a tax year off a small parameter file, selects every
+      *  TransactionsFile row for that year, and writes one fixed-
+      *  format extract row per transaction joining in the owning
+      *  account's number/name/type and the account type's
+      *  description - the external system has no access to this
+      *  system's master files, so the extract carries everything it
+      *  needs rather than just the bare AccountID/AccountTypeID keys.
+      *
+      *  Transactions against an AccountID with no account master
+      *  record, or whose AccountTypeID has no matching type record,
+      *  are skipped and reported rather than extracted with blank
+      *  joined fields, the same reject-and-continue style used by the
+      *  referential-integrity check and the posting job.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AccountTypesFile ASSIGN TO "ACCOUNTTYPES.DAT"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT AccountsFile ASSIGN TO "ACCOUNTS.DAT"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT TransactionsFile ASSIGN TO "TRANSACTIONS.DAT"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT ParameterFile ASSIGN TO "CIERRE.PARM"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT YearEndExtractFile ASSIGN TO "CIERRE.EXT"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT ExtractReport ASSIGN TO "CIERRE.RPT"
+               ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "Estructura_Contabilidad.cbl".
+
+       FD  ParameterFile.
+       01  YearEndParms.
+           02  EY-TaxYear              PIC 9(4).
+
+       FD  YearEndExtractFile.
+       01  YearEndExtractRecord.
+           02  EX-TransactionID        PIC 9(10).
+           02  EX-AccountID            PIC 9(5).
+           02  EX-AccountNumber        PIC X(10).
+           02  EX-AccountName          PIC X(15).
+           02  EX-AccountTypeID        PIC 9(5).
+           02  EX-AccountTypeDesc      PIC X(15).
+           02  EX-Year                 PIC 9(4).
+           02  EX-Month                PIC 99.
+           02  EX-Day                  PIC 99.
+           02  EX-WithdrawalAmount     PIC 9(12).
+           02  EX-DepositAmount        PIC 9(12).
+
+       FD  ExtractReport.
+       01  ExtractLine                 PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-Transactions         PIC X VALUE "N".
+       01  WS-EOF-Types                PIC X VALUE "N".
+       01  WS-EOF-Accounts             PIC X VALUE "N".
+       01  WS-Subscript                PIC 9(4).
+       01  WS-Subscript-2              PIC 9(4).
+       01  WS-Found-Subscript          PIC 9(4).
+       01  WS-Found-Switch             PIC X.
+
+       01  WS-Extracted-Count          PIC 9(9) VALUE 0.
+       01  WS-Rejected-Count           PIC 9(9) VALUE 0.
+       01  WS-Overflow-Count           PIC 9(9) VALUE 0.
+
+       01  WS-Type-Table.
+           05  WS-Type-Count           PIC 9(4) VALUE 0.
+           05  WS-Type-Entry OCCURS 200 TIMES.
+               10  WS-TYP-ID               PIC 9(5).
+               10  WS-TYP-Description      PIC X(15).
+
+       01  WS-Account-Table.
+           05  WS-Account-Count        PIC 9(4) VALUE 0.
+           05  WS-Account-Entry OCCURS 500 TIMES.
+               10  WS-ACC-ID               PIC 9(5).
+               10  WS-ACC-Number           PIC X(10).
+               10  WS-ACC-Name             PIC X(15).
+               10  WS-ACC-TypeID           PIC 9(5).
+
+       01  WS-Heading-Line             PIC X(60)
+               VALUE "YEAR-END TAX/CONSOLIDATION EXTRACT".
+
+       01  WS-Reject-Line.
+           05  FILLER                  PIC X(9) VALUE "REJECTED ".
+           05  FILLER                  PIC X(13) VALUE "TRANSACTION  ".
+           05  WS-RL-TransactionID     PIC Z(9)9.
+           05  FILLER                  PIC X(3) VALUE SPACES.
+           05  WS-RL-Reason            PIC X(40).
+
+       01  WS-Summary-Line.
+           05  FILLER                  PIC X(18)
+                   VALUE "ROWS EXTRACTED:   ".
+           05  WS-SL-Extracted         PIC ZZZZZZZZ9.
+           05  FILLER                  PIC X(5) VALUE SPACES.
+           05  FILLER                  PIC X(18)
+                   VALUE "ROWS REJECTED:    ".
+           05  WS-SL-Rejected          PIC ZZZZZZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-LINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-LOAD-TYPES
+           PERFORM 3000-LOAD-ACCOUNTS
+           PERFORM 4000-PROCESS-TRANSACTIONS
+           PERFORM 5000-PRINT-SUMMARY
+           PERFORM 9000-TERMINATE
+           COMPUTE RETURN-CODE = WS-Rejected-Count + WS-Overflow-Count
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT ParameterFile
+           READ ParameterFile
+               AT END
+                   DISPLAY "CIERRE.PARM IS EMPTY - ABORTING"
+                   STOP RUN
+           END-READ
+           CLOSE ParameterFile
+           OPEN INPUT AccountTypesFile
+           OPEN INPUT AccountsFile
+           OPEN INPUT TransactionsFile
+           OPEN OUTPUT YearEndExtractFile
+           OPEN OUTPUT ExtractReport
+           WRITE ExtractLine FROM WS-Heading-Line.
+
+       2000-LOAD-TYPES.
+           PERFORM UNTIL WS-EOF-Types = "Y"
+               READ AccountTypesFile
+                   AT END
+                       MOVE "Y" TO WS-EOF-Types
+                   NOT AT END
+                       PERFORM 2100-ADD-ONE-TYPE
+               END-READ
+           END-PERFORM
+           CLOSE AccountTypesFile.
+
+       2100-ADD-ONE-TYPE.
+           IF WS-Type-Count >= 200
+               ADD 1 TO WS-Overflow-Count
+               DISPLAY "WARNING - TYPE TABLE FULL, TYPE "
+                   AccountTypeID OF AccountTypes " NOT INCLUDED"
+           ELSE
+               ADD 1 TO WS-Type-Count
+               MOVE AccountTypeID OF AccountTypes
+                   TO WS-TYP-ID(WS-Type-Count)
+               MOVE AccountTypeDescription
+                   TO WS-TYP-Description(WS-Type-Count)
+           END-IF.
+
+       3000-LOAD-ACCOUNTS.
+           PERFORM UNTIL WS-EOF-Accounts = "Y"
+               READ AccountsFile
+                   AT END
+                       MOVE "Y" TO WS-EOF-Accounts
+                   NOT AT END
+                       PERFORM 3100-ADD-ONE-ACCOUNT
+               END-READ
+           END-PERFORM
+           CLOSE AccountsFile.
+
+       3100-ADD-ONE-ACCOUNT.
+           IF WS-Account-Count >= 500
+               ADD 1 TO WS-Overflow-Count
+               DISPLAY "WARNING - ACCOUNT TABLE FULL, ACCOUNT "
+                   AccountID OF Accounts " NOT INCLUDED"
+           ELSE
+               ADD 1 TO WS-Account-Count
+               MOVE AccountID OF Accounts
+                   TO WS-ACC-ID(WS-Account-Count)
+               MOVE AccountNumber
+                   TO WS-ACC-Number(WS-Account-Count)
+               MOVE AccountName
+                   TO WS-ACC-Name(WS-Account-Count)
+               MOVE AccountTypeID OF Accounts
+                   TO WS-ACC-TypeID(WS-Account-Count)
+           END-IF.
+
+       4000-PROCESS-TRANSACTIONS.
+           PERFORM UNTIL WS-EOF-Transactions = "Y"
+               READ TransactionsFile
+                   AT END
+                       MOVE "Y" TO WS-EOF-Transactions
+                   NOT AT END
+                       IF TransactionYear = EY-TaxYear
+                           PERFORM 4100-EXTRACT-ONE-TRANSACTION
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE TransactionsFile.
+
+       4100-EXTRACT-ONE-TRANSACTION.
+           MOVE "N" TO WS-Found-Switch
+           PERFORM VARYING WS-Subscript FROM 1 BY 1
+                   UNTIL WS-Subscript > WS-Account-Count
+                   OR WS-Found-Switch = "Y"
+               IF WS-ACC-ID(WS-Subscript) = AccountID OF Transactions
+                   MOVE "Y" TO WS-Found-Switch
+                   MOVE WS-Subscript TO WS-Found-Subscript
+               END-IF
+           END-PERFORM
+           IF WS-Found-Switch = "N"
+               ADD 1 TO WS-Rejected-Count
+               MOVE TransactionID TO WS-RL-TransactionID
+               MOVE "UNKNOWN ACCOUNT" TO WS-RL-Reason
+               WRITE ExtractLine FROM WS-Reject-Line
+           ELSE
+               MOVE WS-Found-Subscript TO WS-Subscript
+               PERFORM 4200-BUILD-EXTRACT-ROW
+           END-IF.
+
+       4200-BUILD-EXTRACT-ROW.
+           MOVE TransactionID TO EX-TransactionID
+           MOVE AccountID OF Transactions TO EX-AccountID
+           MOVE WS-ACC-Number(WS-Subscript) TO EX-AccountNumber
+           MOVE WS-ACC-Name(WS-Subscript) TO EX-AccountName
+           MOVE WS-ACC-TypeID(WS-Subscript) TO EX-AccountTypeID
+           MOVE TransactionYear TO EX-Year
+           MOVE TransactionMonth TO EX-Month
+           MOVE TransactionDay TO EX-Day
+           MOVE WithdrawalAmount TO EX-WithdrawalAmount
+           MOVE DepositAmount TO EX-DepositAmount
+           PERFORM 4300-FIND-TYPE-DESCRIPTION
+           ADD 1 TO WS-Extracted-Count
+           WRITE YearEndExtractRecord.
+
+       4300-FIND-TYPE-DESCRIPTION.
+           MOVE SPACES TO EX-AccountTypeDesc
+           PERFORM VARYING WS-Subscript-2 FROM 1 BY 1
+                   UNTIL WS-Subscript-2 > WS-Type-Count
+               IF WS-TYP-ID(WS-Subscript-2) = EX-AccountTypeID
+                   MOVE WS-TYP-Description(WS-Subscript-2)
+                       TO EX-AccountTypeDesc
+               END-IF
+           END-PERFORM.
+
+       5000-PRINT-SUMMARY.
+           MOVE WS-Extracted-Count TO WS-SL-Extracted
+           MOVE WS-Rejected-Count TO WS-SL-Rejected
+           WRITE ExtractLine FROM WS-Summary-Line.
+
+       9000-TERMINATE.
+           CLOSE YearEndExtractFile
+           CLOSE ExtractReport.
