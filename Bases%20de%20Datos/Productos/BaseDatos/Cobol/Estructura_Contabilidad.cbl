@@ -1,8 +1,8 @@
-	FILE SECTION
 	FD AccountTypesFile.
 	01 AccountTypes.
 		02 AccountTypeID			PIC 9(5).
-		02 AccountTypeID			PIC X(15).
+		02 AccountTypeDescription	PIC X(15).
+		02 ParentAccountTypeID	PIC 9(5).
 		
 	FD AccountsFile.
 	01 Accounts.
@@ -10,6 +10,9 @@
 		02 AccountNumber			PIC X(10).
 		02 AccountName				PIC X(15).
 		02 AccountTypeID			PIC 9(5).
+		02 AccountBalance	PIC S9(13) SIGN IS TRAILING
+			SEPARATE CHARACTER.
+		02 AccountStatus	PIC X(1).
 		
 	FD TransactionsFile.
 	01 Transactions.
@@ -19,4 +22,5 @@
 		02 TransactionMonth			PIC 99.
 		02 AccountID				PIC 9(5).
 		02 WithdrawalAmount			PIC 9(12).
-		02 DepositAmount			PIC 9(12).
\ No newline at end of file
+		02 DepositAmount			PIC 9(12).
+		02 TransactionDay			PIC 99.
