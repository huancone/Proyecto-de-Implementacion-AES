@@ -0,0 +1,148 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VALIDACION-INTEGRIDAD-CUENTAS.
+      *****************************************************************
+      *  Referential-integrity check between AccountsFile and
+      *  AccountTypesFile.  Every AccountTypeID on AccountsFile must
+      *  have a matching master record on AccountTypesFile; anything
+      *  that does not is written to the reject report and counted.
+      *
+      *  This step is meant to run before any posting job against
+      *  AccountsFile/TransactionsFile.  RETURN-CODE is left at the
+      *  number of accounts rejected (0 when everything matched), so a
+      *  following job step can test it and skip posting on failure.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AccountTypesFile ASSIGN TO "ACCOUNTTYPES.DAT"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT AccountsFile ASSIGN TO "ACCOUNTS.DAT"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT TransactionsFile ASSIGN TO "TRANSACTIONS.DAT"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT ValidationReport ASSIGN TO "ACCTVAL.RPT"
+               ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "Estructura_Contabilidad.cbl".
+
+       FD  ValidationReport.
+       01  ValidationLine              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-Types                PIC X VALUE "N".
+       01  WS-EOF-Accounts             PIC X VALUE "N".
+       01  WS-Subscript                PIC 9(4).
+       01  WS-Found-Switch             PIC X.
+       01  WS-Reject-Count             PIC 9(9) VALUE 0.
+       01  WS-Checked-Count            PIC 9(9) VALUE 0.
+       01  WS-Overflow-Count           PIC 9(9) VALUE 0.
+
+       01  WS-Type-Table.
+           05  WS-Type-Count           PIC 9(4) VALUE 0.
+           05  WS-Type-Entry OCCURS 200 TIMES.
+               10  WS-TYP-ID               PIC 9(5).
+
+       01  WS-Heading-Line             PIC X(80)
+               VALUE "ACCOUNT / ACCOUNT-TYPE INTEGRITY EXCEPTIONS".
+
+       01  WS-Detail-Line.
+           05  FILLER                  PIC X(11) VALUE "ACCOUNT ID ".
+           05  WS-DL-AccountID         PIC ZZZZ9.
+           05  FILLER                  PIC X(3) VALUE SPACES.
+           05  FILLER                  PIC X(12) VALUE "ACCT NUMBER ".
+           05  WS-DL-AccountNumber     PIC X(10).
+           05  FILLER                  PIC X(3) VALUE SPACES.
+           05  FILLER                  PIC X(10) VALUE "TYPE ID : ".
+           05  WS-DL-AccountTypeID     PIC ZZZZ9.
+           05  FILLER                  PIC X(21)
+                   VALUE " HAS NO MASTER RECORD".
+
+       01  WS-Summary-Line.
+           05  FILLER                  PIC X(18)
+                   VALUE "ACCOUNTS CHECKED:".
+           05  FILLER                  PIC X(1) VALUE SPACE.
+           05  WS-SL-Checked           PIC ZZZZZZZZ9.
+           05  FILLER                  PIC X(5) VALUE SPACES.
+           05  FILLER                  PIC X(18)
+                   VALUE "ACCOUNTS REJECTED:".
+           05  FILLER                  PIC X(1) VALUE SPACE.
+           05  WS-SL-Rejected          PIC ZZZZZZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-LINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-LOAD-ACCOUNT-TYPES
+           PERFORM 3000-VALIDATE-ACCOUNTS
+           PERFORM 4000-PRINT-SUMMARY
+           PERFORM 9000-TERMINATE
+           COMPUTE RETURN-CODE = WS-Reject-Count + WS-Overflow-Count
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT AccountTypesFile
+           OPEN INPUT AccountsFile
+           OPEN OUTPUT ValidationReport
+           WRITE ValidationLine FROM WS-Heading-Line.
+
+       2000-LOAD-ACCOUNT-TYPES.
+           PERFORM UNTIL WS-EOF-Types = "Y"
+               READ AccountTypesFile
+                   AT END
+                       MOVE "Y" TO WS-EOF-Types
+                   NOT AT END
+                       PERFORM 2100-ADD-ONE-TYPE
+               END-READ
+           END-PERFORM.
+
+       2100-ADD-ONE-TYPE.
+           IF WS-Type-Count >= 200
+               ADD 1 TO WS-Overflow-Count
+               DISPLAY "WARNING - TYPE TABLE FULL, TYPE "
+                   AccountTypeID OF AccountTypes " NOT INCLUDED"
+           ELSE
+               ADD 1 TO WS-Type-Count
+               MOVE AccountTypeID OF AccountTypes
+                   TO WS-TYP-ID(WS-Type-Count)
+           END-IF.
+
+       3000-VALIDATE-ACCOUNTS.
+           PERFORM UNTIL WS-EOF-Accounts = "Y"
+               READ AccountsFile
+                   AT END
+                       MOVE "Y" TO WS-EOF-Accounts
+                   NOT AT END
+                       ADD 1 TO WS-Checked-Count
+                       PERFORM 3100-CHECK-ACCOUNT-TYPE
+               END-READ
+           END-PERFORM.
+
+       3100-CHECK-ACCOUNT-TYPE.
+           MOVE "N" TO WS-Found-Switch
+           PERFORM VARYING WS-Subscript FROM 1 BY 1
+                   UNTIL WS-Subscript > WS-Type-Count
+               IF WS-TYP-ID(WS-Subscript) = AccountTypeID OF Accounts
+                   MOVE "Y" TO WS-Found-Switch
+               END-IF
+           END-PERFORM
+           IF WS-Found-Switch = "N"
+               ADD 1 TO WS-Reject-Count
+               MOVE AccountID OF Accounts TO WS-DL-AccountID
+               MOVE AccountNumber TO WS-DL-AccountNumber
+               MOVE AccountTypeID OF Accounts TO WS-DL-AccountTypeID
+               WRITE ValidationLine FROM WS-Detail-Line
+               DISPLAY "REJECT - ACCOUNT " AccountID OF Accounts
+                   " REFERS TO UNKNOWN ACCOUNT TYPE "
+                   AccountTypeID OF Accounts
+           END-IF.
+
+       4000-PRINT-SUMMARY.
+           MOVE WS-Checked-Count TO WS-SL-Checked
+           MOVE WS-Reject-Count TO WS-SL-Rejected
+           WRITE ValidationLine FROM WS-Summary-Line.
+
+       9000-TERMINATE.
+           CLOSE AccountTypesFile
+           CLOSE AccountsFile
+           CLOSE ValidationReport.
