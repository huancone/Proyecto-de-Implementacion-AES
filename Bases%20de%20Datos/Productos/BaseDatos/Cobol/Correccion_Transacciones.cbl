@@ -0,0 +1,334 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CORRECCION-TRANSACCIONES.
+      *****************************************************************
+      *  Transaction correction / reversal.  Reads a batch of
+      *  correction requests against TransactionsFile and applies them
+      *  in place - correcting the WithdrawalAmount/DepositAmount on an
+      *  existing transaction, or reversing one by zeroing both amounts
+      *  out (the transaction row is kept, not deleted, so TransactionID
+      *  stays a stable key for anything that already references it,
+      *  such as JournalEntries or a bank reconciliation match).
+      *
+      *  TransactionsFile is LINE SEQUENTIAL, so it is loaded into a
+      *  table, updated in memory, and rewritten in full once every
+      *  request has been applied - the same pattern used by the
+      *  account posting and maintenance jobs.
+      *
+      *  Every applied request also writes one entry to AuditLogFile
+      *  (AUDITLOG.DAT), carrying the transaction key, the requesting
+      *  user ID off the request record, a timestamp, and a before/
+      *  after snapshot of the transaction's amounts. AuditLogFile is
+      *  opened EXTEND so this run's entries append to the same running
+      *  trail Mantenimiento_Cuentas.cbl writes to rather than starting
+      *  a separate log per record type.
+      *
+      *  A correction or reversal updates TransactionsFile only, not
+      *  AccountBalance.  Contabilizacion_Transacciones.cbl re-derives
+      *  AccountBalance from TransactionsFile, so re-running it is
+      *  enough to bring the balance back in line - but only for a
+      *  TransactionID that job has not already checkpointed.  Once
+      *  POSTEO.CKP's checkpoint is at or beyond the corrected
+      *  TransactionID, 3100-POST-ONE-TRANSACTION there skips it for
+      *  good, and AccountBalance will not pick up the correction on
+      *  any later run.  This job does not roll back the checkpoint,
+      *  so a correction or reversal against an already-checkpointed
+      *  transaction needs a manual balance adjustment (or deleting
+      *  POSTEO.CKP and reposting from scratch) - it is not brought
+      *  back in line by simply re-running the posting job.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AccountTypesFile ASSIGN TO "ACCOUNTTYPES.DAT"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT AccountsFile ASSIGN TO "ACCOUNTS.DAT"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT TransactionsFile ASSIGN TO "TRANSACTIONS.DAT"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT CorrectionRequestFile ASSIGN TO "CORRTRAN.DAT"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT CorrectionReport ASSIGN TO "CORRTRAN.RPT"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT AuditLogFile ASSIGN TO "AUDITLOG.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-Audit-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "Estructura_Contabilidad.cbl".
+
+       FD  CorrectionRequestFile.
+       01  CorrectionRequest.
+           02  CR-Action                PIC X(1).
+           02  CR-TransactionID         PIC 9(10).
+           02  CR-New-Withdrawal        PIC 9(12).
+           02  CR-New-Deposit           PIC 9(12).
+           02  CR-UserID                PIC X(8).
+
+       FD  CorrectionReport.
+       01  CorrectionLine               PIC X(100).
+
+       FD  AuditLogFile.
+       01  AuditLogEntry.
+           02  AL-Timestamp             PIC X(21).
+           02  AL-RecordType            PIC X(1).
+           02  AL-RecordKey             PIC 9(10).
+           02  AL-Action                PIC X(10).
+           02  AL-UserID                PIC X(8).
+           02  AL-OldValue              PIC X(53).
+           02  AL-NewValue              PIC X(53).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-Transactions          PIC X VALUE "N".
+       01  WS-EOF-Requests              PIC X VALUE "N".
+       01  WS-Subscript                 PIC 9(5).
+       01  WS-Found-Subscript           PIC 9(5).
+       01  WS-Found-Switch              PIC X.
+       01  WS-Audit-Status              PIC X(2).
+       01  WS-Applied-Count             PIC 9(9) VALUE 0.
+       01  WS-Rejected-Count            PIC 9(9) VALUE 0.
+       01  WS-Table-Overflow-Switch     PIC X VALUE "N".
+
+       01  WS-Audit-Action              PIC X(10).
+
+       01  WS-Audit-Format.
+           05  FILLER                   PIC X(5) VALUE "WDRL=".
+           05  WAF-Withdrawal           PIC 9(12).
+           05  FILLER                   PIC X(6) VALUE " DPST=".
+           05  WAF-Deposit              PIC 9(12).
+
+       01  WS-Transaction-Table.
+           05  WS-Trans-Count           PIC 9(5) VALUE 0.
+           05  WS-Trans-Entry OCCURS 5000 TIMES.
+               10  WS-TR-ID                 PIC 9(10).
+               10  WS-TR-Number             PIC X(10).
+               10  WS-TR-Year               PIC 999.
+               10  WS-TR-Month              PIC 99.
+               10  WS-TR-Day                PIC 99.
+               10  WS-TR-AccountID          PIC 9(5).
+               10  WS-TR-Withdrawal         PIC 9(12).
+               10  WS-TR-Deposit            PIC 9(12).
+
+       01  WS-Heading-Line              PIC X(60)
+               VALUE "TRANSACTION CORRECTION RUN".
+
+       01  WS-Applied-Line.
+           05  FILLER                   PIC X(9) VALUE "APPLIED  ".
+           05  WS-AL-Action             PIC X(1).
+           05  FILLER                   PIC X(3) VALUE SPACES.
+           05  FILLER                   PIC X(15)
+                   VALUE "TRANSACTION ID ".
+           05  WS-AL-TransactionID      PIC Z(9)9.
+
+       01  WS-Reject-Line.
+           05  FILLER                   PIC X(9) VALUE "REJECTED ".
+           05  WS-RL-Action             PIC X(1).
+           05  FILLER                   PIC X(3) VALUE SPACES.
+           05  FILLER                   PIC X(15)
+                   VALUE "TRANSACTION ID ".
+           05  WS-RL-TransactionID      PIC Z(9)9.
+           05  FILLER                   PIC X(3) VALUE SPACES.
+           05  WS-RL-Reason             PIC X(40).
+
+       01  WS-Summary-Line.
+           05  FILLER                   PIC X(17)
+                   VALUE "REQUESTS APPLIED:".
+           05  FILLER                   PIC X(1) VALUE SPACE.
+           05  WS-SL-Applied            PIC ZZZZZZZZ9.
+           05  FILLER                   PIC X(5) VALUE SPACES.
+           05  FILLER                   PIC X(18)
+                   VALUE "REQUESTS REJECTED:".
+           05  FILLER                   PIC X(1) VALUE SPACE.
+           05  WS-SL-Rejected           PIC ZZZZZZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-LINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-LOAD-TRANSACTIONS
+           IF WS-Table-Overflow-Switch = "Y"
+               DISPLAY "TRANSACTIONSFILE EXCEEDS 5000 ROWS - "
+                   "ABORTING BEFORE ANY REWRITE"
+               CLOSE CorrectionRequestFile
+               PERFORM 9000-TERMINATE
+               MOVE 99 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM 3000-APPLY-REQUESTS
+           PERFORM 4000-REWRITE-TRANSACTIONS
+           PERFORM 5000-PRINT-SUMMARY
+           PERFORM 9000-TERMINATE
+           MOVE WS-Rejected-Count TO RETURN-CODE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT TransactionsFile
+           OPEN INPUT CorrectionRequestFile
+           OPEN OUTPUT CorrectionReport
+           PERFORM 1010-OPEN-AUDIT-LOG
+           WRITE CorrectionLine FROM WS-Heading-Line.
+
+       1010-OPEN-AUDIT-LOG.
+           OPEN INPUT AuditLogFile
+           IF WS-Audit-Status = "00"
+               CLOSE AuditLogFile
+           ELSE
+               OPEN OUTPUT AuditLogFile
+               CLOSE AuditLogFile
+           END-IF
+           OPEN EXTEND AuditLogFile.
+
+       2000-LOAD-TRANSACTIONS.
+           PERFORM UNTIL WS-EOF-Transactions = "Y"
+               READ TransactionsFile
+                   AT END
+                       MOVE "Y" TO WS-EOF-Transactions
+                   NOT AT END
+                       PERFORM 2100-ADD-ONE-TRANSACTION
+               END-READ
+           END-PERFORM
+           CLOSE TransactionsFile.
+
+       2100-ADD-ONE-TRANSACTION.
+           IF WS-Trans-Count >= 5000
+               MOVE "Y" TO WS-Table-Overflow-Switch
+           ELSE
+               ADD 1 TO WS-Trans-Count
+               MOVE TransactionID TO WS-TR-ID(WS-Trans-Count)
+               MOVE TransactionNumber
+                   TO WS-TR-Number(WS-Trans-Count)
+               MOVE TransactionYear
+                   TO WS-TR-Year(WS-Trans-Count)
+               MOVE TransactionMonth
+                   TO WS-TR-Month(WS-Trans-Count)
+               MOVE TransactionDay
+                   TO WS-TR-Day(WS-Trans-Count)
+               MOVE AccountID OF Transactions
+                   TO WS-TR-AccountID(WS-Trans-Count)
+               MOVE WithdrawalAmount
+                   TO WS-TR-Withdrawal(WS-Trans-Count)
+               MOVE DepositAmount
+                   TO WS-TR-Deposit(WS-Trans-Count)
+           END-IF.
+
+       3000-APPLY-REQUESTS.
+           PERFORM UNTIL WS-EOF-Requests = "Y"
+               READ CorrectionRequestFile
+                   AT END
+                       MOVE "Y" TO WS-EOF-Requests
+                   NOT AT END
+                       PERFORM 3100-APPLY-ONE-REQUEST
+               END-READ
+           END-PERFORM
+           CLOSE CorrectionRequestFile.
+
+       3100-APPLY-ONE-REQUEST.
+           EVALUATE CR-Action
+               WHEN "C"
+                   PERFORM 3200-CORRECT-TRANSACTION
+               WHEN "R"
+                   PERFORM 3300-REVERSE-TRANSACTION
+               WHEN OTHER
+                   ADD 1 TO WS-Rejected-Count
+                   MOVE CR-Action TO WS-RL-Action
+                   MOVE CR-TransactionID TO WS-RL-TransactionID
+                   MOVE "UNKNOWN ACTION CODE" TO WS-RL-Reason
+                   WRITE CorrectionLine FROM WS-Reject-Line
+           END-EVALUATE.
+
+       3200-CORRECT-TRANSACTION.
+           PERFORM 3900-FIND-TRANSACTION
+           IF WS-Found-Switch = "N"
+               ADD 1 TO WS-Rejected-Count
+               MOVE "C" TO WS-RL-Action
+               MOVE CR-TransactionID TO WS-RL-TransactionID
+               MOVE "TRANSACTION NOT FOUND" TO WS-RL-Reason
+               WRITE CorrectionLine FROM WS-Reject-Line
+           ELSE
+               ADD 1 TO WS-Applied-Count
+               MOVE "CORRECT" TO WS-Audit-Action
+               PERFORM 3950-WRITE-AUDIT-ENTRY
+               MOVE CR-New-Withdrawal TO WS-TR-Withdrawal(WS-Subscript)
+               MOVE CR-New-Deposit TO WS-TR-Deposit(WS-Subscript)
+               MOVE "C" TO WS-AL-Action
+               MOVE CR-TransactionID TO WS-AL-TransactionID
+               WRITE CorrectionLine FROM WS-Applied-Line
+           END-IF.
+
+       3300-REVERSE-TRANSACTION.
+           PERFORM 3900-FIND-TRANSACTION
+           IF WS-Found-Switch = "N"
+               ADD 1 TO WS-Rejected-Count
+               MOVE "R" TO WS-RL-Action
+               MOVE CR-TransactionID TO WS-RL-TransactionID
+               MOVE "TRANSACTION NOT FOUND" TO WS-RL-Reason
+               WRITE CorrectionLine FROM WS-Reject-Line
+           ELSE
+               ADD 1 TO WS-Applied-Count
+               MOVE "REVERSE" TO WS-Audit-Action
+               PERFORM 3950-WRITE-AUDIT-ENTRY
+               MOVE 0 TO WS-TR-Withdrawal(WS-Subscript)
+               MOVE 0 TO WS-TR-Deposit(WS-Subscript)
+               MOVE "R" TO WS-AL-Action
+               MOVE CR-TransactionID TO WS-AL-TransactionID
+               WRITE CorrectionLine FROM WS-Applied-Line
+           END-IF.
+
+       3900-FIND-TRANSACTION.
+           MOVE "N" TO WS-Found-Switch
+           PERFORM VARYING WS-Subscript FROM 1 BY 1
+                   UNTIL WS-Subscript > WS-Trans-Count
+                   OR WS-Found-Switch = "Y"
+               IF WS-TR-ID(WS-Subscript) = CR-TransactionID
+                   MOVE "Y" TO WS-Found-Switch
+                   MOVE WS-Subscript TO WS-Found-Subscript
+               END-IF
+           END-PERFORM
+           IF WS-Found-Switch = "Y"
+               MOVE WS-Found-Subscript TO WS-Subscript
+           ELSE
+               MOVE WS-Trans-Count TO WS-Subscript
+           END-IF.
+
+       3950-WRITE-AUDIT-ENTRY.
+           MOVE WS-TR-Withdrawal(WS-Subscript) TO WAF-Withdrawal
+           MOVE WS-TR-Deposit(WS-Subscript) TO WAF-Deposit
+           MOVE WS-Audit-Format TO AL-OldValue
+           MOVE CR-New-Withdrawal TO WAF-Withdrawal
+           MOVE CR-New-Deposit TO WAF-Deposit
+           IF WS-Audit-Action = "REVERSE"
+               MOVE 0 TO WAF-Withdrawal
+               MOVE 0 TO WAF-Deposit
+           END-IF
+           MOVE WS-Audit-Format TO AL-NewValue
+           MOVE FUNCTION CURRENT-DATE TO AL-Timestamp
+           MOVE "T" TO AL-RecordType
+           MOVE WS-TR-ID(WS-Subscript) TO AL-RecordKey
+           MOVE WS-Audit-Action TO AL-Action
+           MOVE CR-UserID TO AL-UserID
+           WRITE AuditLogEntry.
+
+       4000-REWRITE-TRANSACTIONS.
+           OPEN OUTPUT TransactionsFile
+           PERFORM VARYING WS-Subscript FROM 1 BY 1
+                   UNTIL WS-Subscript > WS-Trans-Count
+               MOVE WS-TR-ID(WS-Subscript) TO TransactionID
+               MOVE WS-TR-Number(WS-Subscript) TO TransactionNumber
+               MOVE WS-TR-Year(WS-Subscript) TO TransactionYear
+               MOVE WS-TR-Month(WS-Subscript) TO TransactionMonth
+               MOVE WS-TR-Day(WS-Subscript) TO TransactionDay
+               MOVE WS-TR-AccountID(WS-Subscript)
+                   TO AccountID OF Transactions
+               MOVE WS-TR-Withdrawal(WS-Subscript) TO WithdrawalAmount
+               MOVE WS-TR-Deposit(WS-Subscript) TO DepositAmount
+               WRITE Transactions
+           END-PERFORM
+           CLOSE TransactionsFile.
+
+       5000-PRINT-SUMMARY.
+           MOVE WS-Applied-Count TO WS-SL-Applied
+           MOVE WS-Rejected-Count TO WS-SL-Rejected
+           WRITE CorrectionLine FROM WS-Summary-Line.
+
+       9000-TERMINATE.
+           CLOSE CorrectionReport
+           CLOSE AuditLogFile.
